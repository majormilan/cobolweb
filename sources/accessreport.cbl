@@ -0,0 +1,285 @@
+      *****************************************************************
+      * PROGRAM:    ACCESSREPORT                                     *
+      * AUTHOR:     MILÁN ATANÁZ MAJOR                                *
+      * DATE:       09-AUG-2026                                       *
+      * PURPOSE:    READS THE COBWEB ACCESS LOG AND PRODUCES AN       *
+      *             END-OF-DAY SUMMARY REPORT -- HITS BY STATUS CODE, *
+      *             TOP 20 REQUESTED PATHS, HITS BY MIME TYPE, AND    *
+      *             TOTAL BYTES SERVED                                *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCESSREPORT.
+      *****************************************************************
+      * ENVIRONMENT DIVISION SPECIFIES PHYSICAL ASPECTS OF PROGRAM    *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CONFIG FILE - SHARED WITH WEBAPPLICATION - GIVES US THE    *
+      *    LOCATION OF THE ACCESS LOG TO SUMMARIZE                    *
+           SELECT CONFIG-FILE ASSIGN TO DYNAMIC CONFIG-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *    ACCESS-LOG-FILE IS THE COMBINED-LOG-FORMAT FILE WRITTEN BY *
+      *    WEBAPPLICATION                                             *
+           SELECT ACCESS-LOG-FILE ASSIGN TO DYNAMIC ACCESS-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+      *****************************************************************
+      * DATA DIVISION DECLARES VARIABLES AND FILE STRUCTURES          *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD     PIC X(100).
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD PIC X(512).
+       WORKING-STORAGE SECTION.
+      *    SERVER CONFIGURATION VARIABLES (SUBSET WE CARE ABOUT)      *
+       01  CONFIG-FILE-PATH   PIC X(255).
+          88 CONFIG-FILE-DEFAULT
+          VALUE "/etc/cobweb/cobweb.conf".
+       01  CONFIG-VARIABLE    PIC X(20).
+       01  CONFIG-VALUE       PIC X(80).
+       01  ACCESS-LOG-PATH    PIC X(255) VALUE "access.log".
+       01  WS-FILE-STATUS     PIC XX.
+       01  WS-LOG-STATUS      PIC XX.
+      *    LOG LINE PARSING WORK AREAS                                *
+       01  LOG-SEG-1          PIC X(80).
+       01  LOG-SEG-2          PIC X(300).
+       01  LOG-SEG-3          PIC X(40).
+       01  LOG-SEG-4          PIC X(60).
+       01  LOG-SEG-5          PIC X(20).
+       01  LOG-METHOD         PIC X(10).
+       01  LOG-PATH           PIC X(255).
+       01  LOG-PROTOCOL       PIC X(20).
+       01  LOG-MID-TRIMMED    PIC X(40).
+       01  LOG-STATUS-FIELD   PIC X(10).
+       01  LOG-BYTES-FIELD    PIC X(15).
+       01  LOG-STATUS-NUM     PIC 999.
+       01  LOG-BYTES-NUM      PIC 9(9).
+       01  LOG-MIME-TYPE      PIC X(50).
+      *    ACCUMULATORS                                               *
+       01  TOTAL-REQUESTS     PIC 9(9) VALUE 0.
+       01  TOTAL-BYTES-SERVED PIC 9(15) VALUE 0.
+      *    HITS BY STATUS CODE                                        *
+       01  STATUS-TABLE.
+           05  STATUS-ENTRY-COUNT PIC 9(3) VALUE 0.
+           05  STATUS-ENTRY OCCURS 50 TIMES.
+               10  ST-CODE    PIC 999.
+               10  ST-COUNT   PIC 9(9) VALUE 0.
+      *    HITS BY MIME TYPE                                          *
+       01  MIME-TABLE.
+           05  MIME-ENTRY-COUNT PIC 9(3) VALUE 0.
+           05  MIME-TABLE-ENTRY OCCURS 50 TIMES.
+               10  MT-TYPE    PIC X(50).
+               10  MT-COUNT   PIC 9(9) VALUE 0.
+      *    HITS BY REQUESTED PATH                                     *
+       01  PATH-TABLE.
+           05  PATH-ENTRY-COUNT PIC 9(5) VALUE 0.
+           05  PATH-TABLE-ENTRY OCCURS 2000 TIMES.
+               10  PT-PATH    PIC X(255).
+               10  PT-COUNT   PIC 9(9) VALUE 0.
+      *    WORK FIELDS FOR THE TOP-20 SORT AND REPORT FORMATTING      *
+       01  WS-SUB             PIC 9(5).
+       01  WS-SUB2            PIC 9(5).
+       01  WS-FOUND           PIC X VALUE 'N'.
+       01  WS-TOP-LIMIT       PIC 9(2) VALUE 20.
+       01  WS-SWAP-PATH       PIC X(255).
+       01  WS-SWAP-COUNT      PIC 9(9).
+      *****************************************************************
+      * PROCEDURE DIVISION CONTAINS PROGRAM LOGIC                     *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *    MAIN PROGRAM LOGIC                                         *
+       MAIN-LOGIC.
+           PERFORM READ-CONFIG-FILE
+           PERFORM SUMMARIZE-ACCESS-LOG
+           PERFORM RANK-TOP-PATHS
+           PERFORM PRINT-REPORT
+           STOP RUN.
+      *****************************************************************
+      * READ SERVER CONFIGURATION TO FIND THE ACCESS LOG PATH         *
+      *****************************************************************
+       READ-CONFIG-FILE.
+           ACCEPT CONFIG-FILE-PATH FROM ENVIRONMENT "COBWEB_CONFIG"
+             ON EXCEPTION
+                SET CONFIG-FILE-DEFAULT TO TRUE
+           END-ACCEPT
+           OPEN INPUT CONFIG-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No config file found, using default "
+                   "access log path: " ACCESS-LOG-PATH
+           ELSE
+               PERFORM UNTIL WS-FILE-STATUS = "10"
+                   READ CONFIG-FILE INTO CONFIG-RECORD
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           UNSTRING CONFIG-RECORD DELIMITED BY "="
+                               INTO CONFIG-VARIABLE CONFIG-VALUE
+                           END-UNSTRING
+                           IF CONFIG-VARIABLE = "ACCESS-LOG-PATH"
+                               MOVE CONFIG-VALUE TO ACCESS-LOG-PATH
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONFIG-FILE
+           END-IF.
+      *****************************************************************
+      * READ EVERY LINE OF THE ACCESS LOG AND ACCUMULATE THE TALLIES  *
+      *****************************************************************
+       SUMMARIZE-ACCESS-LOG.
+           OPEN INPUT ACCESS-LOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "Error opening access log: " ACCESS-LOG-PATH
+                   " status " WS-LOG-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-LOG-STATUS = "10"
+               READ ACCESS-LOG-FILE INTO ACCESS-LOG-RECORD
+                   AT END
+                       MOVE "10" TO WS-LOG-STATUS
+                   NOT AT END
+                       PERFORM PROCESS-LOG-LINE
+               END-READ
+           END-PERFORM
+           CLOSE ACCESS-LOG-FILE.
+      *****************************************************************
+      * PARSE ONE ACCESS LOG LINE AND UPDATE THE TALLIES              *
+      *****************************************************************
+       PROCESS-LOG-LINE.
+           MOVE SPACES TO LOG-SEG-1 LOG-SEG-2 LOG-SEG-3
+               LOG-SEG-4 LOG-SEG-5
+           UNSTRING ACCESS-LOG-RECORD DELIMITED BY QUOTE
+               INTO LOG-SEG-1 LOG-SEG-2 LOG-SEG-3 LOG-SEG-4 LOG-SEG-5
+           END-UNSTRING
+      *    SEGMENT 2 IS: METHOD PATH PROTOCOL                         *
+           UNSTRING LOG-SEG-2 DELIMITED BY SPACE
+               INTO LOG-METHOD LOG-PATH LOG-PROTOCOL
+           END-UNSTRING
+      *    SEGMENT 3 IS: " STATUS BYTES "                             *
+           MOVE FUNCTION TRIM(LOG-SEG-3) TO LOG-MID-TRIMMED
+           UNSTRING LOG-MID-TRIMMED DELIMITED BY SPACE
+               INTO LOG-STATUS-FIELD LOG-BYTES-FIELD
+           END-UNSTRING
+           MOVE FUNCTION NUMVAL(LOG-STATUS-FIELD) TO LOG-STATUS-NUM
+           MOVE FUNCTION NUMVAL(LOG-BYTES-FIELD)  TO LOG-BYTES-NUM
+      *    SEGMENT 4 IS THE QUOTED MIME TYPE                          *
+           MOVE LOG-SEG-4 TO LOG-MIME-TYPE
+           ADD 1 TO TOTAL-REQUESTS
+           ADD LOG-BYTES-NUM TO TOTAL-BYTES-SERVED
+           PERFORM TALLY-STATUS-CODE
+           PERFORM TALLY-MIME-TYPE
+           PERFORM TALLY-PATH.
+      *****************************************************************
+      * ACCUMULATE HITS BY STATUS CODE                                *
+      *****************************************************************
+       TALLY-STATUS-CODE.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > STATUS-ENTRY-COUNT
+               IF ST-CODE(WS-SUB) = LOG-STATUS-NUM
+                   ADD 1 TO ST-COUNT(WS-SUB)
+                   MOVE 'Y' TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N' AND STATUS-ENTRY-COUNT < 50
+               ADD 1 TO STATUS-ENTRY-COUNT
+               MOVE LOG-STATUS-NUM TO ST-CODE(STATUS-ENTRY-COUNT)
+               MOVE 1 TO ST-COUNT(STATUS-ENTRY-COUNT)
+           END-IF.
+      *****************************************************************
+      * ACCUMULATE HITS BY MIME TYPE                                  *
+      *****************************************************************
+       TALLY-MIME-TYPE.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > MIME-ENTRY-COUNT
+               IF MT-TYPE(WS-SUB) = LOG-MIME-TYPE
+                   ADD 1 TO MT-COUNT(WS-SUB)
+                   MOVE 'Y' TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N' AND MIME-ENTRY-COUNT < 50
+               ADD 1 TO MIME-ENTRY-COUNT
+               MOVE LOG-MIME-TYPE TO MT-TYPE(MIME-ENTRY-COUNT)
+               MOVE 1 TO MT-COUNT(MIME-ENTRY-COUNT)
+           END-IF.
+      *****************************************************************
+      * ACCUMULATE HITS BY REQUESTED PATH                             *
+      *****************************************************************
+       TALLY-PATH.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > PATH-ENTRY-COUNT
+               IF PT-PATH(WS-SUB) = LOG-PATH
+                   ADD 1 TO PT-COUNT(WS-SUB)
+                   MOVE 'Y' TO WS-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N' AND PATH-ENTRY-COUNT < 2000
+               ADD 1 TO PATH-ENTRY-COUNT
+               MOVE LOG-PATH TO PT-PATH(PATH-ENTRY-COUNT)
+               MOVE 1 TO PT-COUNT(PATH-ENTRY-COUNT)
+           END-IF.
+      *****************************************************************
+      * SELECTION-SORT THE PATH TABLE, DESCENDING BY HIT COUNT, FAR   *
+      * ENOUGH TO GUARANTEE THE TOP 20 ARE IN PLACE AT THE FRONT      *
+      *****************************************************************
+       RANK-TOP-PATHS.
+           IF PATH-ENTRY-COUNT < WS-TOP-LIMIT
+               MOVE PATH-ENTRY-COUNT TO WS-TOP-LIMIT
+           END-IF
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TOP-LIMIT
+               PERFORM VARYING WS-SUB2 FROM WS-SUB BY 1
+                       UNTIL WS-SUB2 > PATH-ENTRY-COUNT
+                   IF PT-COUNT(WS-SUB2) > PT-COUNT(WS-SUB)
+                       MOVE PT-PATH(WS-SUB)   TO WS-SWAP-PATH
+                       MOVE PT-COUNT(WS-SUB)  TO WS-SWAP-COUNT
+                       MOVE PT-PATH(WS-SUB2)  TO PT-PATH(WS-SUB)
+                       MOVE PT-COUNT(WS-SUB2) TO PT-COUNT(WS-SUB)
+                       MOVE WS-SWAP-PATH      TO PT-PATH(WS-SUB2)
+                       MOVE WS-SWAP-COUNT     TO PT-COUNT(WS-SUB2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      *****************************************************************
+      * DISPLAY THE END-OF-DAY SUMMARY REPORT TO SYSOUT               *
+      *****************************************************************
+       PRINT-REPORT.
+           DISPLAY "================================================="
+           DISPLAY "COBWEB ACCESS REPORT - " ACCESS-LOG-PATH
+           DISPLAY "================================================="
+           DISPLAY "Total requests....: " TOTAL-REQUESTS
+           DISPLAY "Total bytes served: " TOTAL-BYTES-SERVED
+           DISPLAY " "
+           DISPLAY "Hits by status code"
+           DISPLAY "--------------------"
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > STATUS-ENTRY-COUNT
+               DISPLAY "  " ST-CODE(WS-SUB) " : " ST-COUNT(WS-SUB)
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "Hits by MIME type"
+           DISPLAY "-----------------"
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > MIME-ENTRY-COUNT
+               DISPLAY "  " MT-TYPE(WS-SUB) " : " MT-COUNT(WS-SUB)
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "Top " WS-TOP-LIMIT " requested paths"
+           DISPLAY "-------------------------"
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-TOP-LIMIT
+               DISPLAY "  " PT-COUNT(WS-SUB) " : " PT-PATH(WS-SUB)
+           END-PERFORM
+           DISPLAY "=================================================".
+      *****************************************************************
+      * TERMINATE PROGRAM                                             *
+      *****************************************************************
+       END PROGRAM ACCESSREPORT.
