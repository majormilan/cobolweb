@@ -4,6 +4,12 @@
                     PERFORM ERROR-404
                 WHEN 405
                     PERFORM ERROR-405
+                WHEN 416
+                    PERFORM ERROR-416
+                WHEN 401
+                    PERFORM ERROR-401
+                WHEN 403
+                    PERFORM ERROR-403
                 WHEN OTHER
                     PERFORM ERROR-500
             END-EVALUATE.
@@ -16,17 +22,22 @@
                 X"0D0A" DELIMITED BY SIZE
                 "Server: COBOL Web Server" DELIMITED BY SIZE
                 X"0D0A" DELIMITED BY SIZE
-                "Content-Length: 97" DELIMITED BY SIZE
+                "Content-Length: 70" DELIMITED BY SIZE
                 X"0D0A0D0A" DELIMITED BY SIZE
            "<html><head><title>404</title></head>" DELIMITED BY SIZE
            "<body>404 Not Found</body></html>" DELIMITED BY SIZE
                 INTO RESPONSE
             END-STRING
 
+            MOVE 97 TO RESPONSE-SEND-LEN
+            IF REQUEST-IS-HEAD NOT = 'Y'
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                    TO RESPONSE-SEND-LEN
+            END-IF
             CALL 'send' USING
                 BY VALUE CLIENT-SOCKET
                 BY REFERENCE RESPONSE
-             BY VALUE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                BY VALUE RESPONSE-SEND-LEN
                 BY VALUE 0
                 RETURNING WS-RETURN-CODE
             END-CALL
@@ -34,7 +45,10 @@
             IF WS-RETURN-CODE < 0
                 DISPLAY "Error sending 404 response."
             END-IF
-            DISPLAY "Error 404: File not found".
+            DISPLAY "Error 404: File not found"
+            MOVE 404 TO LOG-STATUS-CODE
+            MOVE 70 TO LOG-BYTES-SENT
+            PERFORM WRITE-ACCESS-LOG-ENTRY.
 
         ERROR-405.
             MOVE SPACES TO RESPONSE
@@ -44,17 +58,22 @@
                 X"0D0A" DELIMITED BY SIZE
                 "Server: COBOL Web Server" DELIMITED BY SIZE
                 X"0D0A" DELIMITED BY SIZE
-                "Content-Length: 117" DELIMITED BY SIZE
+                "Content-Length: 82" DELIMITED BY SIZE
                 X"0D0A0D0A" DELIMITED BY SIZE
         "<html><head><title>Error 405</title></head>" DELIMITED BY SIZE
           "<body><h1>Error 405 </h1></body></html>" DELIMITED BY SIZE
                 INTO RESPONSE
             END-STRING
 
+            MOVE 106 TO RESPONSE-SEND-LEN
+            IF REQUEST-IS-HEAD NOT = 'Y'
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                    TO RESPONSE-SEND-LEN
+            END-IF
             CALL 'send' USING
                 BY VALUE CLIENT-SOCKET
                 BY REFERENCE RESPONSE
-             BY VALUE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                BY VALUE RESPONSE-SEND-LEN
                 BY VALUE 0
                 RETURNING WS-RETURN-CODE
             END-CALL
@@ -63,7 +82,125 @@
                 DISPLAY "Error sending 405 response."
             END-IF
 
-            DISPLAY "Error 405: Method Not Allowed".
+            DISPLAY "Error 405: Method Not Allowed"
+            MOVE 405 TO LOG-STATUS-CODE
+            MOVE 82 TO LOG-BYTES-SENT
+            PERFORM WRITE-ACCESS-LOG-ENTRY.
+
+        ERROR-416.
+            MOVE SPACES TO RESPONSE
+            STRING "HTTP/1.1 416 Range Not Satisfiable"
+                DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+                "Content-Type: text/html" DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+                "Server: COBOL Web Server" DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+                "Content-Length: 82" DELIMITED BY SIZE
+                X"0D0A0D0A" DELIMITED BY SIZE
+        "<html><head><title>Error 416</title></head>" DELIMITED BY SIZE
+          "<body><h1>Error 416 </h1></body></html>" DELIMITED BY SIZE
+                INTO RESPONSE
+            END-STRING
+
+            MOVE 109 TO RESPONSE-SEND-LEN
+            IF REQUEST-IS-HEAD NOT = 'Y'
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                    TO RESPONSE-SEND-LEN
+            END-IF
+            CALL 'send' USING
+                BY VALUE CLIENT-SOCKET
+                BY REFERENCE RESPONSE
+                BY VALUE RESPONSE-SEND-LEN
+                BY VALUE 0
+                RETURNING WS-RETURN-CODE
+            END-CALL
+
+            IF WS-RETURN-CODE < 0
+                DISPLAY "Error sending 416 response."
+            END-IF
+
+            DISPLAY "Error 416: Range Not Satisfiable"
+            MOVE 416 TO LOG-STATUS-CODE
+            MOVE 82 TO LOG-BYTES-SENT
+            PERFORM WRITE-ACCESS-LOG-ENTRY.
+
+        ERROR-401.
+            MOVE SPACES TO RESPONSE
+            STRING "HTTP/1.1 401 Unauthorized" DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+                "Content-Type: text/html" DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+                "Server: COBOL Web Server" DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+          "WWW-Authenticate: Basic realm=" QUOTE "COBWEB" QUOTE
+                DELIMITED BY SIZE
+                X"0D0A" DELIMITED BY SIZE
+                "Content-Length: 82" DELIMITED BY SIZE
+                X"0D0A0D0A" DELIMITED BY SIZE
+        "<html><head><title>Error 401</title></head>" DELIMITED BY SIZE
+          "<body><h1>Error 401 </h1></body></html>" DELIMITED BY SIZE
+                INTO RESPONSE
+            END-STRING
+
+            MOVE 140 TO RESPONSE-SEND-LEN
+            IF REQUEST-IS-HEAD NOT = 'Y'
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                    TO RESPONSE-SEND-LEN
+            END-IF
+            CALL 'send' USING
+                BY VALUE CLIENT-SOCKET
+                BY REFERENCE RESPONSE
+                BY VALUE RESPONSE-SEND-LEN
+                BY VALUE 0
+                RETURNING WS-RETURN-CODE
+            END-CALL
+
+            IF WS-RETURN-CODE < 0
+                DISPLAY "Error sending 401 response."
+            END-IF
+
+            DISPLAY "Error 401: Unauthorized"
+            MOVE 401 TO LOG-STATUS-CODE
+            MOVE 82 TO LOG-BYTES-SENT
+            PERFORM WRITE-ACCESS-LOG-ENTRY.
+
+       ERROR-403.
+           MOVE SPACES TO RESPONSE
+           STRING "HTTP/1.1 403 Forbidden" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Type: text/html" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Server: COBOL Web Server" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Length: 82" DELIMITED BY SIZE
+               X"0D0A0D0A" DELIMITED BY SIZE
+       "<html><head><title>Error 403</title></head>" DELIMITED BY SIZE
+         "<body><h1>Error 403 </h1></body></html>" DELIMITED BY SIZE
+               INTO RESPONSE
+           END-STRING
+
+           MOVE 97 TO RESPONSE-SEND-LEN
+           IF REQUEST-IS-HEAD NOT = 'Y'
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                   TO RESPONSE-SEND-LEN
+           END-IF
+           CALL 'send' USING
+               BY VALUE CLIENT-SOCKET
+               BY REFERENCE RESPONSE
+               BY VALUE RESPONSE-SEND-LEN
+               BY VALUE 0
+               RETURNING WS-RETURN-CODE
+           END-CALL
+
+           IF WS-RETURN-CODE < 0
+               DISPLAY "Error sending 403 response."
+           END-IF
+
+           DISPLAY "Error 403: Forbidden"
+           MOVE 403 TO LOG-STATUS-CODE
+           MOVE 82 TO LOG-BYTES-SENT
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
 
        ERROR-500.
            MOVE SPACES TO RESPONSE
@@ -73,17 +210,22 @@
                X"0D0A" DELIMITED BY SIZE
                "Server: COBOL Web Server" DELIMITED BY SIZE
                X"0D0A" DELIMITED BY SIZE
-               "Content-Length: 121" DELIMITED BY SIZE
+               "Content-Length: 81" DELIMITED BY SIZE
                X"0D0A0D0A" DELIMITED BY SIZE
        "<html><head><title>Error 500</title></head>" DELIMITED BY SIZE
            "<body><h1>Error 500</h1></body></html>" DELIMITED BY SIZE
                INTO RESPONSE
            END-STRING
 
+           MOVE 109 TO RESPONSE-SEND-LEN
+           IF REQUEST-IS-HEAD NOT = 'Y'
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+                   TO RESPONSE-SEND-LEN
+           END-IF
            CALL 'send' USING
                BY VALUE CLIENT-SOCKET
                BY REFERENCE RESPONSE
-             BY VALUE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+               BY VALUE RESPONSE-SEND-LEN
                BY VALUE 0
                RETURNING WS-RETURN-CODE
            END-CALL
@@ -92,4 +234,7 @@
                DISPLAY "Error sending 500 response."
            END-IF
 
-           DISPLAY "Error 500: Internal Server Error".
+           DISPLAY "Error 500: Internal Server Error"
+           MOVE 500 TO LOG-STATUS-CODE
+           MOVE 81 TO LOG-BYTES-SENT
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
