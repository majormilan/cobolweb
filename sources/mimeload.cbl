@@ -0,0 +1,156 @@
+      *****************************************************************
+      * PROGRAM:    MIMELOAD                                         *
+      * AUTHOR:     MILÁN ATANÁZ MAJOR                                *
+      * DATE:       09-AUG-2026                                       *
+      * PURPOSE:    (RE)BUILDS THE INDEXED MIME-FILE USED BY          *
+      *             WEBAPPLICATION FROM A PLAIN EXTENSION=MIME-TYPE   *
+      *             TEXT FILE, SO NEW EXTENSIONS CAN BE ADDED WITHOUT *
+      *             A RECOMPILE -- EDIT THE TEXT FILE AND RERUN THIS  *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIMELOAD.
+      *****************************************************************
+      * ENVIRONMENT DIVISION SPECIFIES PHYSICAL ASPECTS OF PROGRAM    *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CONFIG FILE - SHARED WITH WEBAPPLICATION                   *
+           SELECT CONFIG-FILE ASSIGN TO DYNAMIC CONFIG-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+      *    MIME-DATA-FILE IS THE EDITABLE EXTENSION=MIME-TYPE TEXT    *
+      *    FILE MAINTAINED BY HAND                                    *
+           SELECT MIME-DATA-FILE ASSIGN TO DYNAMIC MIME-DATA-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATA-STATUS.
+      *    MIME-FILE IS THE INDEXED FILE WEBAPPLICATION LOADS AT      *
+      *    STARTUP                                                   *
+           SELECT MIME-FILE ASSIGN TO DYNAMIC MIME-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MF-EXTENSION
+               FILE STATUS IS WS-MIME-STATUS.
+      *****************************************************************
+      * DATA DIVISION DECLARES VARIABLES AND FILE STRUCTURES          *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD     PIC X(100).
+       FD  MIME-DATA-FILE.
+       01  MIME-DATA-RECORD  PIC X(80).
+       FD  MIME-FILE.
+       01  MIME-FILE-RECORD.
+           05  MF-EXTENSION  PIC X(10).
+           05  MF-MIME-TYPE  PIC X(75).
+       WORKING-STORAGE SECTION.
+       01  CONFIG-FILE-PATH   PIC X(255).
+          88 CONFIG-FILE-DEFAULT
+          VALUE "/etc/cobweb/cobweb.conf".
+       01  CONFIG-VARIABLE    PIC X(20).
+       01  CONFIG-VALUE       PIC X(80).
+       01  MIME-DATA-PATH     PIC X(255) VALUE "mime-types.dat".
+       01  MIME-FILE-PATH     PIC X(255) VALUE "mime-types.idx".
+       01  WS-FILE-STATUS     PIC XX.
+       01  WS-DATA-STATUS     PIC XX.
+       01  WS-MIME-STATUS     PIC XX.
+       01  WS-RECORD-COUNT    PIC 9(5) VALUE 0.
+      *****************************************************************
+      * PROCEDURE DIVISION CONTAINS PROGRAM LOGIC                     *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *    MAIN PROGRAM LOGIC                                         *
+       MAIN-LOGIC.
+           PERFORM READ-CONFIG-FILE.
+           PERFORM REBUILD-MIME-FILE
+           DISPLAY "MIMELOAD: wrote " WS-RECORD-COUNT
+               " entries into " MIME-FILE-PATH
+           STOP RUN.
+      *****************************************************************
+      * READ SERVER CONFIGURATION TO FIND THE DATA AND INDEX PATHS    *
+      *****************************************************************
+       READ-CONFIG-FILE.
+          ACCEPT CONFIG-FILE-PATH FROM ENVIRONMENT "COBWEB_CONFIG"
+            ON EXCEPTION
+               SET CONFIG-FILE-DEFAULT TO TRUE
+          END-ACCEPT
+          OPEN INPUT CONFIG-FILE
+          IF WS-FILE-STATUS NOT = "00"
+              DISPLAY "No config file found, using defaults"
+          ELSE
+              PERFORM UNTIL WS-FILE-STATUS = "10"
+                  READ CONFIG-FILE INTO CONFIG-RECORD
+                      AT END
+                          MOVE "10" TO WS-FILE-STATUS
+                      NOT AT END
+                          PERFORM PROCESS-CONFIG-RECORD
+                  END-READ
+              END-PERFORM
+              CLOSE CONFIG-FILE
+          END-IF.
+      *****************************************************************
+      * PROCESS ONE CONFIGURATION RECORD                              *
+      *****************************************************************
+       PROCESS-CONFIG-RECORD.
+          UNSTRING CONFIG-RECORD DELIMITED BY "="
+              INTO CONFIG-VARIABLE CONFIG-VALUE
+          END-UNSTRING
+          EVALUATE CONFIG-VARIABLE
+              WHEN "MIME-DATA-PATH"
+                  MOVE CONFIG-VALUE TO MIME-DATA-PATH
+              WHEN "MIME-FILE-PATH"
+                  MOVE CONFIG-VALUE TO MIME-FILE-PATH
+              WHEN OTHER
+                  CONTINUE
+          END-EVALUATE.
+      *****************************************************************
+      * READ THE EDITABLE TEXT FILE AND REWRITE THE INDEXED MIME-FILE *
+      *****************************************************************
+       REBUILD-MIME-FILE.
+           OPEN INPUT MIME-DATA-FILE
+           IF WS-DATA-STATUS NOT = "00"
+               DISPLAY "Error opening MIME data file: " MIME-DATA-PATH
+                   " status " WS-DATA-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MIME-FILE
+           IF WS-MIME-STATUS NOT = "00"
+               DISPLAY "Error opening MIME index file: " MIME-FILE-PATH
+                   " status " WS-MIME-STATUS
+               STOP RUN
+           END-IF
+           MOVE 0 TO WS-RECORD-COUNT
+           PERFORM UNTIL WS-DATA-STATUS = "10"
+               READ MIME-DATA-FILE INTO MIME-DATA-RECORD
+                   AT END
+                       MOVE "10" TO WS-DATA-STATUS
+                   NOT AT END
+                       PERFORM WRITE-MIME-ENTRY
+               END-READ
+           END-PERFORM
+           CLOSE MIME-DATA-FILE
+           CLOSE MIME-FILE.
+      *****************************************************************
+      * PARSE ONE "EXTENSION=MIME-TYPE" LINE AND WRITE IT             *
+      *****************************************************************
+       WRITE-MIME-ENTRY.
+           IF MIME-DATA-RECORD(1:1) = "*" OR MIME-DATA-RECORD = SPACES
+               CONTINUE
+           ELSE
+               MOVE SPACES TO MIME-FILE-RECORD
+               UNSTRING MIME-DATA-RECORD DELIMITED BY "="
+                   INTO MF-EXTENSION MF-MIME-TYPE
+               END-UNSTRING
+               WRITE MIME-FILE-RECORD
+               IF WS-MIME-STATUS = "00"
+                   ADD 1 TO WS-RECORD-COUNT
+               ELSE
+                   DISPLAY "Error writing entry for " MF-EXTENSION
+                       " status " WS-MIME-STATUS
+               END-IF
+           END-IF.
+      *****************************************************************
+      * TERMINATE PROGRAM                                             *
+      *****************************************************************
+       END PROGRAM MIMELOAD.
