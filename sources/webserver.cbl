@@ -21,6 +21,29 @@
            SELECT REQUEST-FILE ASSIGN TO DYNAMIC FULL-PATH
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+      *    ACCESS-LOG-FILE RECORDS ONE LINE PER REQUEST SERVED        *
+           SELECT ACCESS-LOG-FILE ASSIGN TO DYNAMIC ACCESS-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+      *    MIME-FILE IS THE EDITABLE EXTENSION/MIME-TYPE LOOKUP FILE  *
+      *    MAINTAINED WITH THE MIMELOAD UTILITY                       *
+           SELECT MIME-FILE ASSIGN TO DYNAMIC MIME-FILE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MF-EXTENSION
+               FILE STATUS IS WS-MIME-STATUS.
+      *    STOP-FILE IS WATCHED EACH TIME THROUGH ACCEPT-CONNECTIONS   *
+      *    SO AN OPERATOR CAN REQUEST A GRACEFUL SHUTDOWN WITHOUT A    *
+      *    KILL -9                                                    *
+           SELECT STOP-FILE ASSIGN TO DYNAMIC STOP-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STOP-STATUS.
+      *    CREDENTIALS-FILE HOLDS USERNAME/HASHED-PASSWORD PAIRS FOR   *
+      *    HTTP BASIC AUTH, ONE "USERNAME:HASH" PER LINE               *
+           SELECT CREDENTIALS-FILE ASSIGN TO DYNAMIC
+               CREDENTIALS-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
       *****************************************************************
       * DATA DIVISION DECLARES VARIABLES AND FILE STRUCTURES          *
       *****************************************************************
@@ -29,17 +52,36 @@
        FD  REQUEST-FILE.
        01  REQUEST-RECORD    PIC X(1).
        FD  CONFIG-FILE.
-       01  CONFIG-RECORD    PIC X(100). 
+       01  CONFIG-RECORD    PIC X(450).
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD PIC X(512).
+       FD  MIME-FILE.
+       01  MIME-FILE-RECORD.
+           05  MF-EXTENSION  PIC X(10).
+           05  MF-MIME-TYPE  PIC X(75).
+       FD  STOP-FILE.
+       01  STOP-FILE-RECORD  PIC X(80).
+       FD  CREDENTIALS-FILE.
+       01  CREDENTIALS-RECORD PIC X(160).
        WORKING-STORAGE SECTION.
       *    SERVER CONFIGURATION VARIABLES                             *
        01  CONFIG-FILE-PATH  PIC X(255).
           88 CONFIG-FILE-DEFAULT
           VALUE "/etc/cobweb/cobweb.conf".
-       01  CONFIG-VARIABLE   PIC X(20).
-       01  CONFIG-VALUE      PIC X(80).
+       01  CONFIG-VARIABLE   PIC X(25).
+       01  CONFIG-VALUE      PIC X(400).
        01  ROOT-FOLDER       PIC X(255) VALUE "/var/www/html/".
-       01  DEFAULT-PAGE      PIC X(11) VALUE "index.html".
+       01  DEFAULT-PAGE      PIC X(40) VALUE "index.html".
+      *    EFFECTIVE ROOT/DEFAULT PAGE FOR THE CURRENT REQUEST -- EITHER *
+      *    THE GLOBAL DEFAULTS ABOVE, OR A VIRTUAL HOST'S OWN VALUES    *
+      *    WHEN THE HOST HEADER MATCHES AN ENTRY IN VHOST-TABLE         *
+       01  ACTIVE-ROOT-FOLDER PIC X(255) VALUE "/var/www/html/".
+       01  ACTIVE-DEFAULT-PAGE PIC X(40) VALUE "index.html".
        01  PORT-NUMBER       PIC 9(5) VALUE 80.
+       01  MAX-CONNECTIONS   PIC 9(5) VALUE 00100.
+      *    GRACEFUL SHUTDOWN -- WATCHED STOP-FILE                     *
+       01  STOP-FILE-PATH    PIC X(255) VALUE "/tmp/cobweb.stop".
+       01  WS-STOP-STATUS    PIC XX.
       *    FILE HANDLING VARIABLES                                    *
        01  FULL-PATH         PIC X(512) VALUE SPACES.
        01  FILE-BUFFER       PIC X(1).
@@ -50,10 +92,11 @@
        01  HTTP-HEADER       PIC X(256).
        01  WS-RETURN-CODE    PIC S9(4) COMP-5 VALUE 0.
        01  WS-FILE-STATUS    PIC XX.
+       01  WS-MIME-STATUS    PIC XX.
        01  FILE-OK           PIC X VALUE 'N'.
        01  I                 PIC 9(6).
       *    MIME TYPE HANDLING                                         *
-       01  MIME-TYPE         PIC X(50).
+       01  MIME-TYPE         PIC X(75) VALUE SPACES.
        01  FILE-EXTENSION    PIC X(10).
        01  TRIMMED-EXTENSION PIC X(10).
        01  TRIMMED-LOOKUP    PIC X(10).
@@ -61,16 +104,130 @@
        01  BUFFER            PIC X(1024).
        01  REQUEST-METHOD    PIC X(10).
        01  REQUEST-PATH      PIC X(255).
+       01  REQUEST-PATH-RAW  PIC X(255).
+       01  REQUEST-IS-HEAD   PIC X VALUE 'N'.
+       01  QUERY-STRING      PIC X(255) VALUE SPACES.
        01  RUNNING           PIC X VALUE 'Y'.
+      *    HTTP/1.1 KEEP-ALIVE -- STAYS 'N' (I.E. KEEP THE CONNECTION    *
+      *    OPEN FOR ANOTHER REQUEST) UNLESS THE CLIENT ASKS FOR          *
+      *    "Connection: close" OR THE CONNECTION TURNS OUT TO BE DEAD    *
+       01  CONNECTION-CLOSE-FLAG PIC X VALUE 'N'.
+       01  CONNECTION-HEADER-LINE PIC X(40) VALUE SPACES.
+      *    CGI-BIN STYLE DYNAMIC PAGE HOOK                              *
+       01  CGI-PATH-PREFIX   PIC X(255) VALUE SPACES.
+       01  CGI-PROGRAM-NAME  PIC X(30) VALUE SPACES.
+       01  CGI-REQUEST-FLAG  PIC X VALUE 'N'.
+       01  CGI-PREFIX-LEN    PIC 9(3).
+      *    HTTP BASIC AUTHENTICATION FOR PROTECTED PATH PREFIXES      *
+       01  CREDENTIALS-FILE-PATH PIC X(255)
+           VALUE "/etc/cobweb/cobweb.htpasswd".
+       01  WS-CRED-STATUS    PIC XX.
+       01  AUTH-PREFIX-COUNT PIC 9(3) VALUE 0.
+       01  AUTH-PREFIX-TABLE.
+           05  AUTH-PREFIX-ENTRY OCCURS 20 TIMES PIC X(255).
+       01  AUTH-PREFIX-LEN   PIC 9(3).
+       01  AUTH-USER-COUNT   PIC 9(3) VALUE 0.
+       01  AUTH-USER-TABLE.
+           05  AUTH-USER-ENTRY OCCURS 50 TIMES.
+               10  AUTH-USERNAME PIC X(40).
+               10  AUTH-PASSHASH PIC X(106).
+       01  AUTH-TABLE-IDX    PIC 9(3).
+       01  AUTH-REQUIRED-FLAG PIC X VALUE 'N'.
+       01  AUTH-OK-FLAG      PIC X VALUE 'N'.
+       01  AUTH-HEADER-LINE  PIC X(600) VALUE SPACES.
+       01  AUTH-B64-CREDS    PIC X(400) VALUE SPACES.
+       01  AUTH-DECODED-CREDS PIC X(300) VALUE SPACES.
+       01  AUTH-SUPPLIED-USER PIC X(40) VALUE SPACES.
+       01  AUTH-SUPPLIED-PASS PIC X(200) VALUE SPACES.
+       01  AUTH-SUPPLIED-PASSZ PIC X(201) VALUE SPACES.
+       01  AUTH-STORED-HASHZ PIC X(107) VALUE SPACES.
+       01  AUTH-CRYPT-PTR    USAGE POINTER.
+       01  AUTH-CRYPT-RESULT PIC X(106) BASED.
+      *    BASE64 DECODE WORKING FIELDS                                *
+       01  B64-INPUT-LEN     PIC 9(4) VALUE 0.
+       01  B64-GROUP-START   PIC 9(4) VALUE 0.
+       01  B64-OUT-LEN       PIC 9(4) VALUE 0.
+       01  B64-CURRENT-CHAR  PIC X(1) VALUE SPACE.
+       01  B64-CHAR-VAL      PIC S9(3) VALUE 0.
+       01  B64-CHAR-VAL-1    PIC S9(3) VALUE 0.
+       01  B64-CHAR-VAL-2    PIC S9(3) VALUE 0.
+       01  B64-CHAR-VAL-3    PIC S9(3) VALUE 0.
+       01  B64-CHAR-VAL-4    PIC S9(3) VALUE 0.
+       01  B64-BYTE-1        PIC 9(3) VALUE 0.
+       01  B64-BYTE-2        PIC 9(3) VALUE 0.
+       01  B64-BYTE-3        PIC 9(3) VALUE 0.
+      *    VIRTUAL HOST TABLE -- CONFIG-DRIVEN MAP FROM A HOST HEADER    *
+      *    VALUE TO ITS OWN DOCUMENT ROOT AND DEFAULT PAGE, SO ONE      *
+      *    RUNNING INSTANCE CAN SERVE MORE THAN ONE SITE                *
+       01  VHOST-COUNT       PIC 9(3) VALUE 0.
+       01  VHOST-TABLE.
+           05  VHOST-ENTRY OCCURS 20 TIMES.
+               10  VHOST-NAME        PIC X(80).
+               10  VHOST-ROOT-FOLDER PIC X(255).
+               10  VHOST-DEFAULT-PAGE PIC X(40).
+       01  VHOST-TABLE-IDX   PIC 9(3).
+       01  VHOST-MAP-VALUE   PIC X(400).
+       01  REQUEST-HOST      PIC X(80) VALUE SPACES.
+      *    PERCENT-DECODING OF THE REQUEST PATH, DONE BEFORE THE         *
+      *    DIRECTORY-TRAVERSAL CHECK SO AN ENCODED ".." CAN'T SLIP       *
+      *    THROUGH IT                                                   *
+       01  PCT-DECODE-IN     PIC X(255) VALUE SPACES.
+       01  PCT-DECODE-OUT    PIC X(255) VALUE SPACES.
+       01  PCT-IN-LEN        PIC 9(3) VALUE 0.
+       01  PCT-IN-IDX        PIC 9(3) VALUE 0.
+       01  PCT-OUT-LEN       PIC 9(3) VALUE 0.
+       01  PCT-HEX-DIGIT     PIC X(1) VALUE SPACE.
+       01  PCT-HEX-DIGIT-VAL PIC S9(3) VALUE 0.
+       01  PCT-HEX-HI        PIC S9(3) VALUE 0.
+       01  PCT-HEX-LO        PIC S9(3) VALUE 0.
+       01  PCT-HEX-VAL       PIC 9(3) VALUE 0.
+      *    PER-PREFIX ALLOW/DENY LIST FOR THE (NOW-DECODED) REQUEST      *
+      *    PATH -- A DENY MATCH ALWAYS WINS; WHEN ANY ALLOW PREFIX IS    *
+      *    CONFIGURED, ONLY PATHS MATCHING ONE OF THEM MAY BE SERVED     *
+       01  ALLOW-PREFIX-COUNT PIC 9(3) VALUE 0.
+       01  ALLOW-PREFIX-TABLE.
+           05  ALLOW-PREFIX-ENTRY OCCURS 20 TIMES PIC X(255).
+       01  ALLOW-PREFIX-LEN  PIC 9(3).
+       01  ALLOW-TABLE-IDX   PIC 9(3).
+       01  DENY-PREFIX-COUNT PIC 9(3) VALUE 0.
+       01  DENY-PREFIX-TABLE.
+           05  DENY-PREFIX-ENTRY OCCURS 20 TIMES PIC X(255).
+       01  DENY-PREFIX-LEN   PIC 9(3).
+       01  DENY-TABLE-IDX    PIC 9(3).
+       01  PATH-DENIED-FLAG  PIC X VALUE 'N'.
       *    SOCKET HANDLING VARIABLES                                  *
-       01  BACKLOG           PIC S9(2) COMP-5 VALUE 5.
+      *    LISTEN BACKLOG -- SET FROM MAX-CONNECTIONS ONCE THE CONFIG   *
+      *    FILE HAS BEEN READ, SO A BURST OF INCOMING CONNECTIONS CAN   *
+      *    QUEUE IN THE KERNEL UP TO THE SAME LIMIT WE ENFORCE OURSELVES*
+       01  BACKLOG           PIC S9(5) COMP-5 VALUE 5.
        01  CLIENT-ADDR       PIC X(16).
+      *    CLIENT ADDRESS AS RETURNED BY ACCEPT (SOCKADDR_IN LAYOUT)  *
+       01  CLIENT-ADDR-FIELDS REDEFINES CLIENT-ADDR.
+           05  CA-FAMILY-PORT   PIC X(4).
+           05  CA-IP-OCTET      PIC 9(2) COMP-X OCCURS 4 TIMES.
+           05  CA-REST          PIC X(8).
        01  CLIENT-ADDR-LEN   PIC S9(4) COMP-5 VALUE 16.
        01  AF-INET           PIC S9(4) COMP-5 VALUE 2.
        01  SOCK-STREAM       PIC S9(4) COMP-5 VALUE 1.
        01  IP-PROTO          PIC S9(4) COMP-5 VALUE 0.
        01  SERVER-SOCKET     PIC S9(4) COMP-5 VALUE 0.
        01  CLIENT-SOCKET     PIC S9(4) COMP-5 VALUE 0.
+      *    CONCURRENT CONNECTION HANDLING -- ONE FORKED WORKER PER       *
+      *    ACCEPTED CLIENT-SOCKET, SO ONE SLOW REQUEST CAN'T STALL THE   *
+      *    REST                                                         *
+       01  WS-FORK-PID       PIC S9(9) COMP-5 VALUE 0.
+      *    NUMBER OF FORKED WORKERS CURRENTLY SERVING A CONNECTION --    *
+      *    COMPARED AGAINST MAX-CONNECTIONS ON EVERY ACCEPT SO THE       *
+      *    CONFIGURED LIMIT ACTUALLY TURNS AWAY EXCESS CONNECTIONS       *
+      *    RATHER THAN FORKING WITHOUT BOUND                            *
+       01  ACTIVE-CONNECTIONS PIC S9(9) COMP-5 VALUE 0.
+      *    REAPING FINISHED WORKERS OURSELVES (RATHER THAN IGNORING      *
+      *    SIGCHLD) SO WE CAN TELL HOW MANY HAVE EXITED AND KEEP         *
+      *    ACTIVE-CONNECTIONS ACCURATE -- WNOHANG MAKES WAITPID RETURN   *
+      *    0 IMMEDIATELY INSTEAD OF BLOCKING WHEN NOTHING HAS EXITED YET *
+       01  WS-REAP-PID       PIC S9(9) COMP-5 VALUE 0.
+       01  WS-REAP-STATUS    PIC S9(9) COMP-5 VALUE 0.
+       01  WNOHANG           PIC S9(9) COMP-5 VALUE 1.
       *    SOCKET ADDRESS STRUCTURE                                   *
        01  MY-ADDR.
            05  FAMILY        PIC S9(4) COMP-5 VALUE 2.
@@ -81,20 +238,76 @@
       *    ERROR HANDLING                                             *
        01  ERROR-CODE        PIC 9(3).
        01  RESPONSE          PIC X(4096) VALUE SPACES.
+       01  RESPONSE-SEND-LEN PIC S9(5) COMP-5 VALUE 0.
       *    DEFAULT MIME TYPE                                          *
-       01  DEFAULT-MIME      PIC X(24) 
+       01  DEFAULT-MIME      PIC X(75)
           VALUE "application/octet-stream".
       *    MIME TYPE LOOKUP VARIABLES                                 *
        01  NORMALIZED-EXT     PIC X(10).
        01  NORMALIZED-LOOKUP  PIC X(10).
        01  ACTUAL-LEN         PIC 9(2).
        01  LOOKUP-LEN         PIC 9(2).
-      *    MIME TYPE TABLE                                            *
+       01  REQUEST-PATH-LEN   PIC 9(3).
+      *    DIRECTORY LISTING VARIABLES                                *
+       01  DIR-REQUEST-FLAG    PIC X VALUE 'N'.
+       01  DIR-PATH-SAVE       PIC X(255) VALUE SPACES.
+       01  DIR-SCAN-PATH       PIC X(512) VALUE SPACES.
+       01  DIR-HANDLE          USAGE POINTER.
+       01  DIR-ENTRY-PTR       USAGE POINTER.
+       01  WS-NULL-POINTER     USAGE POINTER VALUE NULL.
+      *    LAYOUT OF A POSIX "STRUCT DIRENT" RETURNED BY READDIR       *
+       01  DIR-ENTRY-RECORD BASED.
+           05  DE-INODE        PIC X(8).
+           05  DE-OFFSET       PIC X(8).
+           05  DE-RECLEN       PIC X(2).
+           05  DE-TYPE         PIC X(1).
+           05  DE-NAME         PIC X(256).
+       01  DIR-ENTRY-NAME      PIC X(256).
+       01  DIR-LINE-BUFFER     PIC X(512).
+       01  DIR-LINE-LEN        PIC 9(4) COMP.
+      *    CONDITIONAL GET / LAST-MODIFIED HANDLING                    *
+       01  STAT-SCAN-PATH      PIC X(512) VALUE SPACES.
+       01  WS-STAT-BUFFER      PIC X(144) VALUE LOW-VALUES.
+       01  WS-STAT-FIELDS REDEFINES WS-STAT-BUFFER.
+           05  FILLER          PIC X(88).
+           05  ST-MTIME-SEC    PIC S9(18) COMP-5.
+           05  ST-MTIME-NSEC   PIC S9(18) COMP-5.
+           05  FILLER          PIC X(40).
+       01  FILE-MTIME-EPOCH    PIC S9(18) COMP-5 VALUE 0.
+       01  IMS-EPOCH           PIC S9(18) COMP-5 VALUE 0.
+       01  TM-BUFFER           PIC X(56) VALUE LOW-VALUES.
+       01  TM-PTR              USAGE POINTER.
+       01  HTTP-DATE-PTR       USAGE POINTER.
+       01  HTTP-DATE-FORMAT    PIC X(30) VALUE SPACES.
+       01  LAST-MODIFIED-STR   PIC X(40) VALUE SPACES.
+       01  LAST-MODIFIED-RAW   PIC X(40) VALUE SPACES.
+       01  LAST-MODIFIED-HEADER-LINE PIC X(64) VALUE SPACES.
+       01  IF-MODIFIED-SINCE-STR     PIC X(40) VALUE SPACES.
+       01  HDR-DISCARD         PIC X(1024).
+       01  HDR-REMAINDER       PIC X(1024) VALUE SPACES.
+       01  IMS-SCAN-STR        PIC X(48) VALUE SPACES.
+       01  NOT-MODIFIED-FLAG   PIC X VALUE 'N'.
+      *    RANGE REQUEST / PARTIAL CONTENT HANDLING                     *
+       01  RANGE-HEADER-STR    PIC X(40) VALUE SPACES.
+       01  RANGE-START-STR     PIC X(20) VALUE SPACES.
+       01  RANGE-END-STR       PIC X(20) VALUE SPACES.
+       01  RANGE-START         PIC 9(9) VALUE 0.
+       01  RANGE-END           PIC 9(9) VALUE 0.
+       01  RANGE-LEN           PIC 9(9) VALUE 0.
+       01  RANGE-SLICE-START   PIC 9(9) VALUE 0.
+       01  RANGE-REQUESTED-FLAG PIC X VALUE 'N'.
+       01  RANGE-SATISFIABLE-FLAG PIC X VALUE 'N'.
+       01  CONTENT-RANGE-LINE  PIC X(64) VALUE SPACES.
+       01  RANGE-START-DISP    PIC Z(8)9.
+       01  RANGE-END-DISP      PIC Z(8)9.
+       01  RANGE-TOTAL-DISP    PIC Z(8)9.
+      *    MIME TYPE TABLE - LOADED AT STARTUP FROM MIME-FILE         *
        01  MIME-TYPE-LOOKUP.
-           05  MIME-COUNT    PIC 9(2) VALUE 36.
-           05  MIME-ENTRY OCCURS 36 TIMES.
+           05  MIME-COUNT    PIC 9(2) VALUE 0.
+           05  MIME-ENTRY OCCURS 50 TIMES.
                10  EXTENSION      PIC X(10).
-               10  MIME           PIC X(50).
+               10  MIME           PIC X(75).
+       01  MIME-FILE-PATH    PIC X(255) VALUE "mime-types.idx".
       *    FILE CONTENT BUFFER                                        *
        01  FILE-CONTENT        PIC X(102400) VALUE SPACES.
        01  BYTES-READ          PIC 9(4) COMP VALUE 0.
@@ -102,20 +315,130 @@
        01  CONTENT-LEN-STR     PIC Z(9)9.
       *01  BYTES-TO-READ       PIC S9(4) COMP VALUE 1024.
        78  LF                  VALUE x'0d0a'.
+      *    ACCESS LOG HANDLING                                        *
+       01  ACCESS-LOG-PATH      PIC X(255) VALUE "access.log".
+       01  WS-LOG-STATUS        PIC XX.
+      *    EACH FORKED WORKER OPENS THE ACCESS LOG FOR ITSELF, SO TWO     *
+      *    SIBLINGS CAN MOMENTARILY COLLIDE ON THE RUNTIME'S FILE-SHARING *
+      *    LOCK (STATUS 61) -- A SIBLING CAN HOLD THE LOG OPEN FOR ITS    *
+      *    WHOLE REQUEST, NOT JUST ONE WRITE, SO RETRY WITH A SHORT       *
+      *    BACKOFF FOR UP TO HALF A SECOND RATHER THAN DROPPING THE LINE *
+       01  LOG-OPEN-RETRY-COUNT PIC 9(2) VALUE 0.
+       01  LOG-RETRY-USLEEP     PIC S9(9) COMP-5 VALUE 20000.
+       01  LOG-STATUS-CODE      PIC 9(3) VALUE 200.
+       01  LOG-BYTES-SENT       PIC 9(9) VALUE 0.
+       01  LOG-STATUS-STR       PIC 999.
+       01  LOG-BYTES-STR        PIC Z(8)9.
+       01  CLIENT-IP-OCTET-1    PIC ZZ9.
+       01  CLIENT-IP-OCTET-2    PIC ZZ9.
+       01  CLIENT-IP-OCTET-3    PIC ZZ9.
+       01  CLIENT-IP-OCTET-4    PIC ZZ9.
+       01  CLIENT-IP-STR        PIC X(15) VALUE SPACES.
+      *    TIMESTAMP IN APACHE COMBINED LOG FORMAT                    *
+       01  CURRENT-DATE-TIME    PIC X(21).
+       01  LOG-YEAR             PIC X(4).
+       01  LOG-MONTH-NUM        PIC 99.
+       01  LOG-DAY              PIC X(2).
+       01  LOG-HOUR             PIC X(2).
+       01  LOG-MINUTE           PIC X(2).
+       01  LOG-SECOND           PIC X(2).
+       01  LOG-TZ-SIGN          PIC X(1).
+       01  LOG-TZ-HOUR          PIC X(2).
+       01  LOG-TZ-MINUTE        PIC X(2).
+       01  LOG-TIMESTAMP        PIC X(30) VALUE SPACES.
+       01  MONTH-NAMES-LITERAL  PIC X(36)
+           VALUE "JanFebMarAprMayJunJulAugSepOctNovDec".
+       01  MONTH-NAMES REDEFINES MONTH-NAMES-LITERAL.
+           05  MONTH-ABBREV     PIC X(3) OCCURS 12 TIMES.
       *****************************************************************
       * PROCEDURE DIVISION CONTAINS PROGRAM LOGIC                     *
       *****************************************************************
        PROCEDURE DIVISION.
       *    MAIN PROGRAM LOGIC                                         *
        MAIN-LOGIC.
-           PERFORM INITIALIZE-MIME-TYPE-LOOKUP
            PERFORM READ-CONFIG-FILE.
+           PERFORM LOAD-MIME-TYPE-LOOKUP
+           PERFORM LOAD-CREDENTIALS
            PERFORM INITIALIZE-SERVER
            PERFORM ACCEPT-CONNECTIONS
            PERFORM CLEANUP
            STOP RUN.
-      *    INCLUDE MIME TYPES FROM EXTERNAL FILE                      *
-       COPY "sources/mime-types.cpy".
+      *****************************************************************
+      * LOAD THE EXTENSION/MIME-TYPE TABLE FROM THE EDITABLE MIME-FILE*
+      * SO NEW EXTENSIONS CAN BE ADDED WITHOUT A RECOMPILE -- SEE THE *
+      * MIMELOAD UTILITY FOR MAINTAINING MIME-FILE ITSELF             *
+      *****************************************************************
+       LOAD-MIME-TYPE-LOOKUP.
+           MOVE 0 TO MIME-COUNT
+           OPEN INPUT MIME-FILE
+           IF WS-MIME-STATUS NOT = "00"
+               DISPLAY "Warning: could not open MIME file "
+                   MIME-FILE-PATH " status " WS-MIME-STATUS
+                   " - serving with default MIME type only"
+           ELSE
+               PERFORM UNTIL WS-MIME-STATUS = "10"
+                   READ MIME-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-MIME-STATUS
+                       NOT AT END
+                           PERFORM ADD-MIME-TYPE-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE MIME-FILE
+           END-IF
+           DISPLAY "Loaded " MIME-COUNT " MIME type mappings from "
+               MIME-FILE-PATH.
+      *****************************************************************
+      * APPEND ONE EXTENSION/MIME-TYPE PAIR TO THE IN-MEMORY TABLE    *
+      *****************************************************************
+       ADD-MIME-TYPE-ENTRY.
+           IF MIME-COUNT < 50
+               ADD 1 TO MIME-COUNT
+               MOVE MF-EXTENSION TO EXTENSION(MIME-COUNT)
+               MOVE MF-MIME-TYPE TO MIME(MIME-COUNT)
+           END-IF.
+      *****************************************************************
+      * LOAD THE USERNAME/HASHED-PASSWORD TABLE USED TO CHECK HTTP     *
+      * BASIC AUTH CREDENTIALS AGAINST THE PROTECTED PATH PREFIXES     *
+      *****************************************************************
+       LOAD-CREDENTIALS.
+           MOVE 0 TO AUTH-USER-COUNT
+           IF AUTH-PREFIX-COUNT > 0
+               OPEN INPUT CREDENTIALS-FILE
+               IF WS-CRED-STATUS NOT = "00"
+                   DISPLAY "Warning: could not open credentials file "
+                       CREDENTIALS-FILE-PATH " status " WS-CRED-STATUS
+                       " - protected paths will reject all requests"
+               ELSE
+                   PERFORM UNTIL WS-CRED-STATUS = "10"
+                       READ CREDENTIALS-FILE INTO CREDENTIALS-RECORD
+                           AT END
+                               MOVE "10" TO WS-CRED-STATUS
+                           NOT AT END
+                               PERFORM ADD-CREDENTIALS-ENTRY
+                       END-READ
+                   END-PERFORM
+                   CLOSE CREDENTIALS-FILE
+               END-IF
+               DISPLAY "Loaded " AUTH-USER-COUNT
+                   " credential entries from " CREDENTIALS-FILE-PATH
+           END-IF.
+      *****************************************************************
+      * PARSE ONE "USERNAME:HASH" LINE AND ADD IT TO THE TABLE         *
+      *****************************************************************
+       ADD-CREDENTIALS-ENTRY.
+           IF CREDENTIALS-RECORD(1:1) = "*"
+                   OR CREDENTIALS-RECORD = SPACES
+               CONTINUE
+           ELSE
+               IF AUTH-USER-COUNT < 50
+                   ADD 1 TO AUTH-USER-COUNT
+                   UNSTRING CREDENTIALS-RECORD DELIMITED BY ":"
+                       INTO AUTH-USERNAME(AUTH-USER-COUNT)
+                           AUTH-PASSHASH(AUTH-USER-COUNT)
+                   END-UNSTRING
+               END-IF
+           END-IF.
       *****************************************************************
       * READ SERVER CONFIGURATION FROM FILE                           *
       *****************************************************************
@@ -158,10 +481,85 @@
                   MOVE CONFIG-VALUE TO FULL-PATH
               WHEN "PORT-NUMBER"
                   MOVE FUNCTION NUMVAL(CONFIG-VALUE) TO PORT-NUMBER
+              WHEN "ROOT-FOLDER"
+                  MOVE CONFIG-VALUE TO ROOT-FOLDER
+              WHEN "DEFAULT-PAGE"
+                  MOVE CONFIG-VALUE TO DEFAULT-PAGE
+              WHEN "MAX-CONNECTIONS"
+                  MOVE FUNCTION NUMVAL(CONFIG-VALUE) TO MAX-CONNECTIONS
+              WHEN "MIME-DEFAULT"
+                  MOVE CONFIG-VALUE TO DEFAULT-MIME
+              WHEN "ACCESS-LOG-PATH"
+                  MOVE CONFIG-VALUE TO ACCESS-LOG-PATH
+              WHEN "MIME-FILE-PATH"
+                  MOVE CONFIG-VALUE TO MIME-FILE-PATH
+              WHEN "CGI-PATH-PREFIX"
+                  MOVE CONFIG-VALUE TO CGI-PATH-PREFIX
+              WHEN "CGI-PROGRAM-NAME"
+                  MOVE CONFIG-VALUE TO CGI-PROGRAM-NAME
+              WHEN "STOP-FILE-PATH"
+                  MOVE CONFIG-VALUE TO STOP-FILE-PATH
+              WHEN "CREDENTIALS-FILE-PATH"
+                  MOVE CONFIG-VALUE TO CREDENTIALS-FILE-PATH
+              WHEN "AUTH-PATH-PREFIX"
+                  PERFORM ADD-AUTH-PREFIX-ENTRY
+              WHEN "VHOST-MAP"
+                  PERFORM ADD-VHOST-ENTRY
+              WHEN "ALLOW-PATH-PREFIX"
+                  PERFORM ADD-ALLOW-PREFIX-ENTRY
+              WHEN "DENY-PATH-PREFIX"
+                  PERFORM ADD-DENY-PREFIX-ENTRY
               WHEN OTHER
                   CONTINUE
           END-EVALUATE.
       *****************************************************************
+      * APPEND ONE PROTECTED PATH PREFIX TO THE IN-MEMORY TABLE        *
+      *****************************************************************
+       ADD-AUTH-PREFIX-ENTRY.
+           IF AUTH-PREFIX-COUNT < 20
+               ADD 1 TO AUTH-PREFIX-COUNT
+               MOVE CONFIG-VALUE TO AUTH-PREFIX-ENTRY(AUTH-PREFIX-COUNT)
+           END-IF.
+      *****************************************************************
+      * APPEND ONE "HOST:ROOT-FOLDER:DEFAULT-PAGE" VIRTUAL HOST ENTRY   *
+      * TO THE IN-MEMORY TABLE -- DEFAULT-PAGE IS OPTIONAL, FALLING    *
+      * BACK TO THE GLOBAL DEFAULT-PAGE WHEN OMITTED                   *
+      *****************************************************************
+       ADD-VHOST-ENTRY.
+           IF VHOST-COUNT < 20
+               ADD 1 TO VHOST-COUNT
+               MOVE CONFIG-VALUE TO VHOST-MAP-VALUE
+               MOVE SPACES TO VHOST-NAME(VHOST-COUNT)
+               MOVE SPACES TO VHOST-ROOT-FOLDER(VHOST-COUNT)
+               MOVE SPACES TO VHOST-DEFAULT-PAGE(VHOST-COUNT)
+               UNSTRING VHOST-MAP-VALUE DELIMITED BY ":"
+                   INTO VHOST-NAME(VHOST-COUNT)
+                       VHOST-ROOT-FOLDER(VHOST-COUNT)
+                       VHOST-DEFAULT-PAGE(VHOST-COUNT)
+               END-UNSTRING
+               IF VHOST-DEFAULT-PAGE(VHOST-COUNT) = SPACES
+                   MOVE DEFAULT-PAGE TO VHOST-DEFAULT-PAGE(VHOST-COUNT)
+               END-IF
+           END-IF.
+      *****************************************************************
+      * APPEND ONE ALLOWED PATH PREFIX TO THE IN-MEMORY TABLE          *
+      *****************************************************************
+       ADD-ALLOW-PREFIX-ENTRY.
+           IF ALLOW-PREFIX-COUNT < 20
+               ADD 1 TO ALLOW-PREFIX-COUNT
+               MOVE CONFIG-VALUE TO
+                   ALLOW-PREFIX-ENTRY(ALLOW-PREFIX-COUNT)
+           END-IF.
+      *****************************************************************
+      * APPEND ONE DENIED PATH PREFIX TO THE IN-MEMORY TABLE           *
+      *****************************************************************
+       ADD-DENY-PREFIX-ENTRY.
+           IF DENY-PREFIX-COUNT < 20
+               ADD 1 TO DENY-PREFIX-COUNT
+               MOVE CONFIG-VALUE TO
+                   DENY-PREFIX-ENTRY(DENY-PREFIX-COUNT)
+           END-IF.
+      *****************************************************************
       * INITIALIZE WEB SERVER                                         *
       *****************************************************************
        INITIALIZE-SERVER.
@@ -201,51 +599,205 @@
            END-IF
            
       *    START LISTENING FOR CONNECTIONS                            *
+           MOVE MAX-CONNECTIONS TO BACKLOG
            CALL "listen" USING BY VALUE SERVER-SOCKET
                BY VALUE BACKLOG
                RETURNING WS-RETURN-CODE
            END-CALL
-           
+
            IF WS-RETURN-CODE NOT = 0
                DISPLAY "Error listening on socket."
                MOVE 'N' TO RUNNING
                PERFORM CLEANUP
                STOP RUN
            END-IF
-           
-           DISPLAY "Listening for connections.".
+
+           DISPLAY "Listening for connections, max concurrent: "
+               MAX-CONNECTIONS.
+      *****************************************************************
+      * OPEN THE ACCESS LOG -- CALLED BY EACH FORKED WORKER RIGHT      *
+      * AFTER IT TAKES OVER ITS OWN CLIENT-SOCKET, NOT ONCE BY THE     *
+      * PARENT, SINCE A FILE HANDLE OPENED BEFORE FORK WOULD END UP    *
+      * SHARED (SAME UNDERLYING FILE DESCRIPTOR AND RECORD-AREA        *
+      * POSITION) ACROSS EVERY SIBLING WORKER WRITING TO IT AT ONCE    *
+      *****************************************************************
+       OPEN-ACCESS-LOG.
+           MOVE 0 TO LOG-OPEN-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL WS-LOG-STATUS = "00" OR
+                   LOG-OPEN-RETRY-COUNT > 25
+               OPEN EXTEND ACCESS-LOG-FILE
+               IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+      *            FILE DOES NOT EXIST YET - CREATE IT                *
+                   OPEN OUTPUT ACCESS-LOG-FILE
+                   CLOSE ACCESS-LOG-FILE
+                   OPEN EXTEND ACCESS-LOG-FILE
+               END-IF
+               IF WS-LOG-STATUS NOT = "00"
+      *            ANOTHER WORKER HAS IT OPEN RIGHT NOW -- BACK OFF   *
+      *            BRIEFLY AND TRY AGAIN                             *
+                   ADD 1 TO LOG-OPEN-RETRY-COUNT
+                   CALL "usleep" USING BY VALUE LOG-RETRY-USLEEP
+                   END-CALL
+               END-IF
+           END-PERFORM
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "Error opening access log: " WS-LOG-STATUS
+           END-IF.
+      *****************************************************************
+      * CLOSE THIS WORKER'S OWN ACCESS LOG HANDLE BEFORE IT EXITS      *
+      *****************************************************************
+       CLOSE-ACCESS-LOG.
+           CLOSE ACCESS-LOG-FILE.
       *****************************************************************
       * ACCEPT AND PROCESS CLIENT CONNECTIONS                         *
       *****************************************************************
        ACCEPT-CONNECTIONS.
            PERFORM UNTIL RUNNING = 'N'
                DISPLAY "Waiting for client connection..."
+      *        REAP ANY WORKERS THAT FINISHED WHILE WE WERE BLOCKED IN  *
+      *        THE PREVIOUS ACCEPT, SO ACTIVE-CONNECTIONS STAYS CURRENT*
+               PERFORM REAP-FINISHED-CHILDREN
       *        ACCEPT NEW CONNECTION                                  *
                CALL "accept" USING BY VALUE SERVER-SOCKET
                    BY REFERENCE CLIENT-ADDR
                    BY REFERENCE CLIENT-ADDR-LEN
                    RETURNING CLIENT-SOCKET
                END-CALL
-               
+
                IF CLIENT-SOCKET < 0
                    DISPLAY "Error accepting connection."
                ELSE
-                   PERFORM PROCESS-REQUEST
-      *            CLOSE CLIENT SOCKET AFTER PROCESSING               *
-                   CALL "close" USING BY VALUE CLIENT-SOCKET
-                       RETURNING WS-RETURN-CODE
-                   END-CALL
-                   
-                   IF WS-RETURN-CODE NOT = 0
-                       DISPLAY "Error closing client socket."
+                   IF ACTIVE-CONNECTIONS >= MAX-CONNECTIONS
+                       PERFORM REFUSE-CONNECTION-LIMIT
+                   ELSE
+                       ADD 1 TO ACTIVE-CONNECTIONS
+      *                FORK A WORKER TO HANDLE THIS ONE CONNECTION SO A *
+      *                SLOW CLIENT DOESN'T STALL EVERYONE ELSE QUEUED   *
+      *                UP                                              *
+                       CALL "fork" RETURNING WS-FORK-PID
+                       END-CALL
+                       EVALUATE TRUE
+                           WHEN WS-FORK-PID = 0
+      *                        OUR OWN HANDLE TO THE ACCESS LOG -- NOT  *
+      *                        SHARED WITH THE PARENT OR ANY SIBLING    *
+      *                        WORKER                                  *
+                               PERFORM OPEN-ACCESS-LOG
+      *                        STAY ON THIS CLIENT-SOCKET, HANDLING ONE *
+      *                        REQUEST AFTER ANOTHER, UNTIL THE CLIENT  *
+      *                        ASKS TO CLOSE OR THE CONNECTION GOES     *
+      *                        AWAY                                    *
+                               PERFORM PROCESS-REQUEST WITH TEST AFTER
+                                   UNTIL CONNECTION-CLOSE-FLAG = 'Y'
+                               CALL "close" USING BY VALUE CLIENT-SOCKET
+                                   RETURNING WS-RETURN-CODE
+                               END-CALL
+                               PERFORM CLOSE-ACCESS-LOG
+      *                        CHILD IS DONE -- EXIT WITHOUT FALLING    *
+      *                        BACK INTO THE PARENT'S ACCEPT LOOP -- THE*
+      *                        PARENT'S REAP-FINISHED-CHILDREN WILL SEE *
+      *                        THIS EXIT AND DECREMENT ACTIVE-CONNECT-  *
+      *                        IONS FOR US                              *
+                               CALL "exit" USING BY VALUE 0
+                           WHEN WS-FORK-PID > 0
+      *                        PARENT -- OUR COPY OF THE CLIENT SOCKET  *
+      *                        ISN'T NEEDED, THE CHILD OWNS IT NOW      *
+                               CALL "close" USING BY VALUE CLIENT-SOCKET
+                                   RETURNING WS-RETURN-CODE
+                               END-CALL
+                           WHEN OTHER
+      *                        FORK FAILED -- SERVE IT OURSELVES RATHER*
+      *                        THAN DROPPING THE CONNECTION. THERE IS NO*
+      *                        CHILD TO BE REAPED LATER, SO WE MUST     *
+      *                        GIVE BACK THE SLOT OURSELVES             *
+                               DISPLAY "Error forking worker, serving "
+                                   "in-process."
+                               PERFORM OPEN-ACCESS-LOG
+                               PERFORM PROCESS-REQUEST WITH TEST AFTER
+                                   UNTIL CONNECTION-CLOSE-FLAG = 'Y'
+                               CALL "close" USING BY VALUE CLIENT-SOCKET
+                                   RETURNING WS-RETURN-CODE
+                               END-CALL
+                               PERFORM CLOSE-ACCESS-LOG
+                               SUBTRACT 1 FROM ACTIVE-CONNECTIONS
+                       END-EVALUATE
                    END-IF
                END-IF
+      *        CHECK FOR A REQUESTED GRACEFUL SHUTDOWN BEFORE GOING    *
+      *        BACK TO ACCEPT THE NEXT CONNECTION                     *
+               PERFORM CHECK-STOP-FILE
            END-PERFORM.
       *****************************************************************
+      * NON-BLOCKING REAP OF ANY WORKERS THAT HAVE ALREADY EXITED, SO  *
+      * THEY DON'T SIT AROUND AS ZOMBIES AND SO ACTIVE-CONNECTIONS     *
+      * REFLECTS HOW MANY ARE REALLY STILL SERVING A CLIENT            *
+      *****************************************************************
+       REAP-FINISHED-CHILDREN.
+           MOVE 1 TO WS-REAP-PID
+           PERFORM WITH TEST BEFORE UNTIL WS-REAP-PID <= 0
+               CALL "waitpid" USING BY VALUE -1
+                   BY REFERENCE WS-REAP-STATUS
+                   BY VALUE WNOHANG
+                   RETURNING WS-REAP-PID
+               END-CALL
+               IF WS-REAP-PID > 0 AND ACTIVE-CONNECTIONS > 0
+                   SUBTRACT 1 FROM ACTIVE-CONNECTIONS
+               END-IF
+           END-PERFORM.
+      *****************************************************************
+      * MAX-CONNECTIONS WORKERS ARE ALREADY BUSY -- TURN THIS ONE AWAY *
+      * WITH A 503 INSTEAD OF FORKING WITHOUT BOUND                    *
+      *****************************************************************
+       REFUSE-CONNECTION-LIMIT.
+           MOVE SPACES TO RESPONSE
+           STRING "HTTP/1.1 503 Service Unavailable" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Type: text/html" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Server: COBOL Web Server" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Length: 83" DELIMITED BY SIZE
+               X"0D0A0D0A" DELIMITED BY SIZE
+        "<html><head><title>Error 503</title></head>" DELIMITED BY SIZE
+          "<body><h1>Server Busy</h1></body></html>" DELIMITED BY SIZE
+               INTO RESPONSE
+           END-STRING
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+               TO RESPONSE-SEND-LEN
+           CALL "send" USING
+               BY VALUE CLIENT-SOCKET
+               BY REFERENCE RESPONSE
+               BY VALUE RESPONSE-SEND-LEN
+               BY VALUE 0
+               RETURNING WS-RETURN-CODE
+           END-CALL
+
+           CALL "close" USING BY VALUE CLIENT-SOCKET
+               RETURNING WS-RETURN-CODE
+           END-CALL
+
+           DISPLAY "Connection limit of " MAX-CONNECTIONS
+               " reached -- refused connection with 503.".
+      *****************************************************************
+      * WATCH FOR THE OPERATOR-DROPPED STOP-FILE; IF IT'S THERE, LET   *
+      * THE CURRENT PASS THROUGH ACCEPT-CONNECTIONS BE THE LAST ONE SO *
+      * CLEANUP CAN RUN NORMALLY INSTEAD OF AN UNGRACEFUL KILL         *
+      *****************************************************************
+       CHECK-STOP-FILE.
+           OPEN INPUT STOP-FILE
+           IF WS-STOP-STATUS = "00"
+               DISPLAY "Stop file found at " STOP-FILE-PATH
+                   " - shutting down after this request."
+               MOVE 'N' TO RUNNING
+               CLOSE STOP-FILE
+           END-IF.
+      *****************************************************************
       * PROCESS HTTP REQUEST                                          *
       *****************************************************************
        PROCESS-REQUEST.
       *    CLEAR BUFFER AND RECEIVE DATA                              *
+           MOVE 'N' TO REQUEST-IS-HEAD
+           MOVE 'N' TO CONNECTION-CLOSE-FLAG
            MOVE SPACES TO BUFFER
            CALL "recv" USING BY VALUE CLIENT-SOCKET
                BY REFERENCE BUFFER
@@ -253,20 +805,41 @@
                BY VALUE 0
                RETURNING WS-RETURN-CODE
            END-CALL
-           
+
            IF WS-RETURN-CODE < 0
                DISPLAY "Error receiving data from client."
-           ELSE 
+               MOVE 'Y' TO CONNECTION-CLOSE-FLAG
+           ELSE
                IF WS-RETURN-CODE = 0
                    DISPLAY "Client closed the connection."
+                   MOVE 'Y' TO CONNECTION-CLOSE-FLAG
                ELSE
                    DISPLAY "Received " 
                        WS-RETURN-CODE " bytes from client."
                    PERFORM PARSE-REQUEST
-                   
+
       *            HANDLE REQUEST BASED ON METHOD                     *
-                   IF REQUEST-METHOD = "GET"
-                       PERFORM SERVE-FILE
+                   IF REQUEST-METHOD = "GET" OR REQUEST-METHOD = "HEAD"
+                       IF REQUEST-METHOD = "HEAD"
+                           MOVE 'Y' TO REQUEST-IS-HEAD
+                       END-IF
+                       PERFORM CHECK-PATH-ALLOWED
+                       IF PATH-DENIED-FLAG = 'Y'
+                           MOVE 403 TO ERROR-CODE
+                           PERFORM HTTPERROR
+                       ELSE
+                           PERFORM CHECK-AUTH-REQUIRED
+                           IF AUTH-REQUIRED-FLAG = 'Y'
+                               PERFORM CHECK-BASIC-AUTH
+                           END-IF
+                           IF AUTH-REQUIRED-FLAG = 'Y' AND
+                                   AUTH-OK-FLAG NOT = 'Y'
+                               MOVE 401 TO ERROR-CODE
+                               PERFORM HTTPERROR
+                           ELSE
+                               PERFORM SERVE-FILE
+                           END-IF
+                       END-IF
                    ELSE
                        MOVE 405 TO ERROR-CODE
                        PERFORM HTTPERROR
@@ -282,63 +855,474 @@
                INTO REQUEST-METHOD REQUEST-PATH
            END-UNSTRING
            
-      *    STRIP QUERY STRING IF PRESENT                              *
-           UNSTRING REQUEST-PATH DELIMITED BY "?"
-               INTO REQUEST-PATH
+      *    SPLIT OFF QUERY STRING IF PRESENT                          *
+           MOVE REQUEST-PATH TO REQUEST-PATH-RAW
+           MOVE SPACES TO REQUEST-PATH
+           MOVE SPACES TO QUERY-STRING
+           UNSTRING REQUEST-PATH-RAW DELIMITED BY "?"
+               INTO REQUEST-PATH QUERY-STRING
            END-UNSTRING
-           
+
            DISPLAY "Request Method: " REQUEST-METHOD
            DISPLAY "Request Path: " REQUEST-PATH
-           PERFORM SANITIZE-REQUEST-PATH.
+           DISPLAY "Query String: " QUERY-STRING
+           PERFORM SANITIZE-REQUEST-PATH
+           PERFORM EXTRACT-HOST-HEADER
+           PERFORM RESOLVE-VHOST
+           PERFORM CHECK-CONNECTION-HEADER.
       *****************************************************************
       * SANITIZE REQUEST PATH FOR SECURITY                            *
       *****************************************************************
        SANITIZE-REQUEST-PATH.
+      *    DECODE PERCENT-ESCAPES FIRST, SO AN ENCODED ".." CAN'T      *
+      *    SLIP PAST THE TRAVERSAL CHECK BELOW                         *
+           PERFORM DECODE-REQUEST-PATH
+
       *    ENSURE PATH BEGINS WITH SLASH                              *
-           IF REQUEST-PATH(1:1) = "/" 
+           IF REQUEST-PATH(1:1) = "/"
                CONTINUE
-           ELSE    
+           ELSE
                STRING "/" REQUEST-PATH DELIMITED BY SPACE
                    INTO REQUEST-PATH
                END-STRING
            END-IF
-           
+
       *    PREVENT DIRECTORY TRAVERSAL ATTACKS                        *
            INSPECT REQUEST-PATH REPLACING ALL ".." BY "xx"
            DISPLAY "Sanitized Path: " REQUEST-PATH.
       *****************************************************************
+      * DECODE "%XX" PERCENT-ESCAPES IN REQUEST-PATH IN PLACE          *
+      *****************************************************************
+       DECODE-REQUEST-PATH.
+           MOVE REQUEST-PATH TO PCT-DECODE-IN
+           MOVE SPACES TO PCT-DECODE-OUT
+           MOVE 0 TO PCT-OUT-LEN
+           COMPUTE PCT-IN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(PCT-DECODE-IN))
+           MOVE 1 TO PCT-IN-IDX
+           PERFORM UNTIL PCT-IN-IDX > PCT-IN-LEN
+               IF PCT-DECODE-IN(PCT-IN-IDX:1) = "%" AND
+                       PCT-IN-IDX + 2 <= PCT-IN-LEN
+                   MOVE PCT-DECODE-IN(PCT-IN-IDX + 1:1) TO PCT-HEX-DIGIT
+                   PERFORM GET-HEX-DIGIT-VALUE
+                   MOVE PCT-HEX-DIGIT-VAL TO PCT-HEX-HI
+                   MOVE PCT-DECODE-IN(PCT-IN-IDX + 2:1) TO PCT-HEX-DIGIT
+                   PERFORM GET-HEX-DIGIT-VALUE
+                   MOVE PCT-HEX-DIGIT-VAL TO PCT-HEX-LO
+                   IF PCT-HEX-HI >= 0 AND PCT-HEX-LO >= 0
+                       ADD 1 TO PCT-OUT-LEN
+                       COMPUTE PCT-HEX-VAL = (PCT-HEX-HI * 16) +
+                           PCT-HEX-LO
+                       MOVE FUNCTION CHAR(PCT-HEX-VAL + 1)
+                           TO PCT-DECODE-OUT(PCT-OUT-LEN:1)
+                       ADD 3 TO PCT-IN-IDX
+                   ELSE
+      *                NOT A VALID HEX ESCAPE -- COPY IT LITERALLY      *
+                       ADD 1 TO PCT-OUT-LEN
+                       MOVE PCT-DECODE-IN(PCT-IN-IDX:1)
+                           TO PCT-DECODE-OUT(PCT-OUT-LEN:1)
+                       ADD 1 TO PCT-IN-IDX
+                   END-IF
+               ELSE
+                   ADD 1 TO PCT-OUT-LEN
+                   MOVE PCT-DECODE-IN(PCT-IN-IDX:1)
+                       TO PCT-DECODE-OUT(PCT-OUT-LEN:1)
+                   ADD 1 TO PCT-IN-IDX
+               END-IF
+           END-PERFORM
+           MOVE PCT-DECODE-OUT TO REQUEST-PATH.
+      *****************************************************************
+      * LOOK UP THE VALUE OF ONE HEX DIGIT (0-15), OR -1 IF IT ISN'T   *
+      * ONE                                                            *
+      *****************************************************************
+       GET-HEX-DIGIT-VALUE.
+           EVALUATE TRUE
+               WHEN PCT-HEX-DIGIT >= "0" AND PCT-HEX-DIGIT <= "9"
+                   COMPUTE PCT-HEX-DIGIT-VAL =
+                       FUNCTION ORD(PCT-HEX-DIGIT) - FUNCTION ORD("0")
+               WHEN PCT-HEX-DIGIT >= "A" AND PCT-HEX-DIGIT <= "F"
+                   COMPUTE PCT-HEX-DIGIT-VAL =
+                       FUNCTION ORD(PCT-HEX-DIGIT) - FUNCTION ORD("A")
+                           + 10
+               WHEN PCT-HEX-DIGIT >= "a" AND PCT-HEX-DIGIT <= "f"
+                   COMPUTE PCT-HEX-DIGIT-VAL =
+                       FUNCTION ORD(PCT-HEX-DIGIT) - FUNCTION ORD("a")
+                           + 10
+               WHEN OTHER
+                   MOVE -1 TO PCT-HEX-DIGIT-VAL
+           END-EVALUATE.
+      *****************************************************************
+      * PULL THE "Host: ..." HEADER LINE OUT OF BUFFER, DROPPING ANY   *
+      * TRAILING ":PORT" SINCE VHOST-TABLE IS KEYED BY HOST NAME ONLY  *
+      *****************************************************************
+       EXTRACT-HOST-HEADER.
+           MOVE SPACES TO REQUEST-HOST
+           MOVE SPACES TO HDR-REMAINDER
+           UNSTRING BUFFER DELIMITED BY "Host: "
+               INTO HDR-DISCARD HDR-REMAINDER
+           END-UNSTRING
+           IF HDR-REMAINDER NOT = SPACES
+               UNSTRING HDR-REMAINDER DELIMITED BY X"0D0A"
+                   INTO REQUEST-HOST
+               END-UNSTRING
+               UNSTRING REQUEST-HOST DELIMITED BY ":"
+                   INTO REQUEST-HOST
+               END-UNSTRING
+           END-IF.
+      *****************************************************************
+      * MATCH THE REQUEST'S HOST HEADER AGAINST VHOST-TABLE, SETTING   *
+      * THE ACTIVE ROOT FOLDER/DEFAULT PAGE FOR THIS REQUEST -- FALLS  *
+      * BACK TO THE GLOBAL ROOT-FOLDER/DEFAULT-PAGE WHEN THERE IS NO   *
+      * Host HEADER OR NO CONFIGURED VHOST-MAP ENTRY MATCHES IT        *
+      *****************************************************************
+       RESOLVE-VHOST.
+           MOVE ROOT-FOLDER TO ACTIVE-ROOT-FOLDER
+           MOVE DEFAULT-PAGE TO ACTIVE-DEFAULT-PAGE
+           PERFORM VARYING VHOST-TABLE-IDX FROM 1 BY 1
+                   UNTIL VHOST-TABLE-IDX > VHOST-COUNT
+               IF FUNCTION TRIM(VHOST-NAME(VHOST-TABLE-IDX)) =
+                       FUNCTION TRIM(REQUEST-HOST)
+                   MOVE VHOST-ROOT-FOLDER(VHOST-TABLE-IDX)
+                       TO ACTIVE-ROOT-FOLDER
+                   MOVE VHOST-DEFAULT-PAGE(VHOST-TABLE-IDX)
+                       TO ACTIVE-DEFAULT-PAGE
+               END-IF
+           END-PERFORM
+           DISPLAY "Active root for this request: " ACTIVE-ROOT-FOLDER.
+      *****************************************************************
+      * LOOK FOR A "Connection: close" HEADER -- IF THE CLIENT ASKS TO *
+      * CLOSE, SAY SO IN CONNECTION-CLOSE-FLAG SO ACCEPT-CONNECTIONS   *
+      * TEARS THE SOCKET DOWN INSTEAD OF WAITING FOR ANOTHER REQUEST   *
+      * ON IT                                                          *
+      *****************************************************************
+       CHECK-CONNECTION-HEADER.
+           MOVE SPACES TO CONNECTION-HEADER-LINE
+           MOVE SPACES TO HDR-REMAINDER
+           UNSTRING BUFFER DELIMITED BY "Connection: "
+               INTO HDR-DISCARD HDR-REMAINDER
+           END-UNSTRING
+           IF HDR-REMAINDER NOT = SPACES
+               UNSTRING HDR-REMAINDER DELIMITED BY X"0D0A"
+                   INTO CONNECTION-HEADER-LINE
+               END-UNSTRING
+               IF FUNCTION UPPER-CASE
+                       (FUNCTION TRIM(CONNECTION-HEADER-LINE)) = "CLOSE"
+                   MOVE 'Y' TO CONNECTION-CLOSE-FLAG
+               END-IF
+           END-IF.
+      *****************************************************************
+      * DECIDE WHETHER THE (DECODED, SANITIZED) REQUEST PATH MAY BE    *
+      * SERVED AT ALL, AGAINST THE CONFIGURED ALLOW/DENY PREFIX LISTS  *
+      * -- A DENY MATCH ALWAYS WINS; WHEN ANY ALLOW PREFIX IS          *
+      * CONFIGURED, ONLY PATHS MATCHING ONE OF THEM MAY BE SERVED      *
+      *****************************************************************
+       CHECK-PATH-ALLOWED.
+           MOVE 'N' TO PATH-DENIED-FLAG
+           PERFORM VARYING DENY-TABLE-IDX FROM 1 BY 1
+                   UNTIL DENY-TABLE-IDX > DENY-PREFIX-COUNT
+               COMPUTE DENY-PREFIX-LEN = FUNCTION LENGTH
+                   (FUNCTION TRIM(DENY-PREFIX-ENTRY(DENY-TABLE-IDX)))
+               IF REQUEST-PATH(1:DENY-PREFIX-LEN) =
+                   DENY-PREFIX-ENTRY(DENY-TABLE-IDX)(1:DENY-PREFIX-LEN)
+                   MOVE 'Y' TO PATH-DENIED-FLAG
+               END-IF
+           END-PERFORM
+
+           IF PATH-DENIED-FLAG NOT = 'Y' AND ALLOW-PREFIX-COUNT > 0
+               MOVE 'Y' TO PATH-DENIED-FLAG
+               PERFORM VARYING ALLOW-TABLE-IDX FROM 1 BY 1
+                       UNTIL ALLOW-TABLE-IDX > ALLOW-PREFIX-COUNT
+                   COMPUTE ALLOW-PREFIX-LEN = FUNCTION LENGTH
+                       (FUNCTION TRIM
+                           (ALLOW-PREFIX-ENTRY(ALLOW-TABLE-IDX)))
+                   IF REQUEST-PATH(1:ALLOW-PREFIX-LEN) =
+                       ALLOW-PREFIX-ENTRY(ALLOW-TABLE-IDX)
+                           (1:ALLOW-PREFIX-LEN)
+                       MOVE 'N' TO PATH-DENIED-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *****************************************************************
+      * DECIDE WHETHER THE REQUEST PATH FALLS UNDER ONE OF THE         *
+      * CONFIGURED HTTP BASIC AUTH PROTECTED PREFIXES                  *
+      *****************************************************************
+       CHECK-AUTH-REQUIRED.
+           MOVE 'N' TO AUTH-REQUIRED-FLAG
+           PERFORM VARYING AUTH-TABLE-IDX FROM 1 BY 1
+                   UNTIL AUTH-TABLE-IDX > AUTH-PREFIX-COUNT
+               COMPUTE AUTH-PREFIX-LEN = FUNCTION LENGTH
+                   (FUNCTION TRIM(AUTH-PREFIX-ENTRY(AUTH-TABLE-IDX)))
+               IF REQUEST-PATH(1:AUTH-PREFIX-LEN) =
+                   AUTH-PREFIX-ENTRY(AUTH-TABLE-IDX)(1:AUTH-PREFIX-LEN)
+                   MOVE 'Y' TO AUTH-REQUIRED-FLAG
+               END-IF
+           END-PERFORM.
+      *****************************************************************
+      * CHECK THE INCOMING AUTHORIZATION HEADER AGAINST THE CREDENTIALS*
+      * TABLE LOADED AT STARTUP FROM CREDENTIALS-FILE-PATH             *
+      *****************************************************************
+       CHECK-BASIC-AUTH.
+           MOVE 'N' TO AUTH-OK-FLAG
+           PERFORM EXTRACT-AUTH-HEADER
+           IF AUTH-HEADER-LINE NOT = SPACES
+               PERFORM PARSE-BASIC-AUTH-HEADER
+               PERFORM BASE64-DECODE-CREDENTIALS
+               PERFORM SPLIT-AUTH-CREDENTIALS
+               PERFORM VERIFY-AUTH-CREDENTIALS
+           END-IF.
+      *****************************************************************
+      * PULL THE "Authorization: ..." HEADER LINE OUT OF BUFFER        *
+      *****************************************************************
+       EXTRACT-AUTH-HEADER.
+           MOVE SPACES TO AUTH-HEADER-LINE
+           MOVE SPACES TO HDR-REMAINDER
+           UNSTRING BUFFER DELIMITED BY "Authorization: "
+               INTO HDR-DISCARD HDR-REMAINDER
+           END-UNSTRING
+           IF HDR-REMAINDER NOT = SPACES
+               UNSTRING HDR-REMAINDER DELIMITED BY X"0D0A"
+                   INTO AUTH-HEADER-LINE
+               END-UNSTRING
+           END-IF.
+      *****************************************************************
+      * STRIP THE "Basic " SCHEME NAME OFF THE AUTHORIZATION HEADER    *
+      * LEAVING JUST THE BASE64 USERNAME:PASSWORD PAYLOAD              *
+      *****************************************************************
+       PARSE-BASIC-AUTH-HEADER.
+           MOVE SPACES TO AUTH-B64-CREDS
+           UNSTRING AUTH-HEADER-LINE DELIMITED BY "Basic "
+               INTO HDR-DISCARD AUTH-B64-CREDS
+           END-UNSTRING.
+      *****************************************************************
+      * DECODE THE BASE64 USERNAME:PASSWORD PAYLOAD IN AUTH-B64-CREDS  *
+      * INTO AUTH-DECODED-CREDS, FOUR INPUT CHARACTERS AT A TIME       *
+      *****************************************************************
+       BASE64-DECODE-CREDENTIALS.
+           MOVE SPACES TO AUTH-DECODED-CREDS
+           MOVE 0 TO B64-OUT-LEN
+           COMPUTE B64-INPUT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(AUTH-B64-CREDS))
+           PERFORM VARYING B64-GROUP-START FROM 1 BY 4
+                   UNTIL B64-GROUP-START > B64-INPUT-LEN
+               MOVE AUTH-B64-CREDS(B64-GROUP-START:1)
+                   TO B64-CURRENT-CHAR
+               PERFORM GET-BASE64-CHAR-VALUE
+               MOVE B64-CHAR-VAL TO B64-CHAR-VAL-1
+               MOVE AUTH-B64-CREDS(B64-GROUP-START + 1:1)
+                   TO B64-CURRENT-CHAR
+               PERFORM GET-BASE64-CHAR-VALUE
+               MOVE B64-CHAR-VAL TO B64-CHAR-VAL-2
+               MOVE AUTH-B64-CREDS(B64-GROUP-START + 2:1)
+                   TO B64-CURRENT-CHAR
+               PERFORM GET-BASE64-CHAR-VALUE
+               MOVE B64-CHAR-VAL TO B64-CHAR-VAL-3
+               MOVE AUTH-B64-CREDS(B64-GROUP-START + 3:1)
+                   TO B64-CURRENT-CHAR
+               PERFORM GET-BASE64-CHAR-VALUE
+               MOVE B64-CHAR-VAL TO B64-CHAR-VAL-4
+
+               IF B64-CHAR-VAL-1 >= 0 AND B64-CHAR-VAL-2 >= 0
+                   ADD 1 TO B64-OUT-LEN
+                   COMPUTE B64-BYTE-1 = (B64-CHAR-VAL-1 * 4) +
+                       FUNCTION INTEGER(B64-CHAR-VAL-2 / 16)
+                   MOVE FUNCTION CHAR(B64-BYTE-1 + 1)
+                       TO AUTH-DECODED-CREDS(B64-OUT-LEN:1)
+
+                   IF B64-CHAR-VAL-3 >= 0
+                       ADD 1 TO B64-OUT-LEN
+                       COMPUTE B64-BYTE-2 =
+                           (FUNCTION MOD(B64-CHAR-VAL-2, 16) * 16) +
+                           FUNCTION INTEGER(B64-CHAR-VAL-3 / 4)
+                       MOVE FUNCTION CHAR(B64-BYTE-2 + 1)
+                           TO AUTH-DECODED-CREDS(B64-OUT-LEN:1)
+
+                       IF B64-CHAR-VAL-4 >= 0
+                           ADD 1 TO B64-OUT-LEN
+                           COMPUTE B64-BYTE-3 =
+                               (FUNCTION MOD(B64-CHAR-VAL-3, 4) * 64) +
+                               B64-CHAR-VAL-4
+                           MOVE FUNCTION CHAR(B64-BYTE-3 + 1)
+                               TO AUTH-DECODED-CREDS(B64-OUT-LEN:1)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *****************************************************************
+      * LOOK UP THE VALUE OF ONE BASE64 CHARACTER (0-63), OR -1 FOR    *
+      * PADDING/ANYTHING OUTSIDE THE BASE64 ALPHABET                   *
+      *****************************************************************
+       GET-BASE64-CHAR-VALUE.
+           EVALUATE TRUE
+               WHEN B64-CURRENT-CHAR >= "A" AND B64-CURRENT-CHAR <= "Z"
+                   COMPUTE B64-CHAR-VAL = FUNCTION ORD(B64-CURRENT-CHAR)
+                       - FUNCTION ORD("A")
+               WHEN B64-CURRENT-CHAR >= "a" AND B64-CURRENT-CHAR <= "z"
+                   COMPUTE B64-CHAR-VAL = FUNCTION ORD(B64-CURRENT-CHAR)
+                       - FUNCTION ORD("a") + 26
+               WHEN B64-CURRENT-CHAR >= "0" AND B64-CURRENT-CHAR <= "9"
+                   COMPUTE B64-CHAR-VAL = FUNCTION ORD(B64-CURRENT-CHAR)
+                       - FUNCTION ORD("0") + 52
+               WHEN B64-CURRENT-CHAR = "+"
+                   MOVE 62 TO B64-CHAR-VAL
+               WHEN B64-CURRENT-CHAR = "/"
+                   MOVE 63 TO B64-CHAR-VAL
+               WHEN OTHER
+                   MOVE -1 TO B64-CHAR-VAL
+           END-EVALUATE.
+      *****************************************************************
+      * SPLIT THE DECODED "username:password" PAYLOAD INTO ITS TWO     *
+      * PARTS                                                          *
+      *****************************************************************
+       SPLIT-AUTH-CREDENTIALS.
+           MOVE SPACES TO AUTH-SUPPLIED-USER
+           MOVE SPACES TO AUTH-SUPPLIED-PASS
+           UNSTRING AUTH-DECODED-CREDS DELIMITED BY ":"
+               INTO AUTH-SUPPLIED-USER AUTH-SUPPLIED-PASS
+           END-UNSTRING.
+      *****************************************************************
+      * LOOK UP THE SUPPLIED USERNAME AND CHECK THE SUPPLIED PASSWORD  *
+      * AGAINST ITS STORED HASH WITH THE C LIBRARY'S crypt() --        *
+      * PASSING THE WHOLE STORED HASH AS THE SALT ARGUMENT MAKES       *
+      * crypt() RETURN THAT SAME HASH BACK WHEN THE PASSWORD MATCHES   *
+      *****************************************************************
+       VERIFY-AUTH-CREDENTIALS.
+           PERFORM VARYING AUTH-TABLE-IDX FROM 1 BY 1
+                   UNTIL AUTH-TABLE-IDX > AUTH-USER-COUNT
+                   OR AUTH-OK-FLAG = 'Y'
+               IF FUNCTION TRIM(AUTH-USERNAME(AUTH-TABLE-IDX)) =
+                       FUNCTION TRIM(AUTH-SUPPLIED-USER)
+                   MOVE SPACES TO AUTH-SUPPLIED-PASSZ
+                   STRING FUNCTION TRIM(AUTH-SUPPLIED-PASS) X"00"
+                       DELIMITED BY SIZE
+                       INTO AUTH-SUPPLIED-PASSZ
+                   END-STRING
+                   MOVE SPACES TO AUTH-STORED-HASHZ
+                   STRING FUNCTION TRIM(AUTH-PASSHASH(AUTH-TABLE-IDX))
+                       X"00" DELIMITED BY SIZE
+                       INTO AUTH-STORED-HASHZ
+                   END-STRING
+                   CALL "crypt" USING
+                       BY REFERENCE AUTH-SUPPLIED-PASSZ
+                       BY REFERENCE AUTH-STORED-HASHZ
+                       RETURNING AUTH-CRYPT-PTR
+                   END-CALL
+                   IF AUTH-CRYPT-PTR NOT = NULL
+                       SET ADDRESS OF AUTH-CRYPT-RESULT
+                           TO AUTH-CRYPT-PTR
+                       IF FUNCTION TRIM(AUTH-CRYPT-RESULT) =
+                           FUNCTION TRIM(AUTH-PASSHASH(AUTH-TABLE-IDX))
+                           MOVE 'Y' TO AUTH-OK-FLAG
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *****************************************************************
       * SERVE REQUESTED FILE                                          *
       *****************************************************************
        SERVE-FILE.
+           MOVE "N" TO DIR-REQUEST-FLAG
+           MOVE SPACES TO LAST-MODIFIED-STR
+           PERFORM CHECK-CGI-REQUEST
+           IF CGI-REQUEST-FLAG = "Y"
+      *        CONFIG-DRIVEN PATH PREFIX -- RUN THE CGI HOOK INSTEAD   *
+      *        OF GOING THROUGH THE STATIC FILE LOGIC BELOW            *
+               PERFORM SERVE-CGI-PAGE
+           ELSE
       *    USE DEFAULT PAGE IF ROOT REQUESTED                         *
            IF REQUEST-PATH = "/" OR REQUEST-PATH = SPACES
-               MOVE DEFAULT-PAGE TO REQUEST-PATH
+               MOVE "/" TO DIR-PATH-SAVE
+               MOVE "Y" TO DIR-REQUEST-FLAG
+               MOVE ACTIVE-DEFAULT-PAGE TO REQUEST-PATH
+           ELSE
+      *        DIRECTORY-STYLE REQUEST IF PATH ENDS IN A SLASH         *
+               COMPUTE REQUEST-PATH-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(REQUEST-PATH))
+               IF REQUEST-PATH(REQUEST-PATH-LEN:1) = "/"
+                   MOVE REQUEST-PATH TO DIR-PATH-SAVE
+                   MOVE "Y" TO DIR-REQUEST-FLAG
+                   STRING
+                       FUNCTION TRIM(REQUEST-PATH) DELIMITED BY SIZE
+                       ACTIVE-DEFAULT-PAGE DELIMITED BY SPACE
+                       INTO REQUEST-PATH
+                   END-STRING
+               END-IF
            END-IF
-           
+
       *    BUILD FULL PATH TO FILE                                    *
            MOVE SPACES TO FULL-PATH
-           STRING ROOT-FOLDER REQUEST-PATH
+           STRING ACTIVE-ROOT-FOLDER REQUEST-PATH
                DELIMITED BY SPACE
                INTO FULL-PATH
            END-STRING
-           
+
            INSPECT FULL-PATH REPLACING ALL LOW-VALUES BY SPACES
            DISPLAY "Attempting to serve: " FULL-PATH
-           
+
       *    DETERMINE FILE TYPE                                        *
            PERFORM GET-FILE-EXTENSION
-           
+
       *    ATTEMPT TO OPEN REQUESTED FILE                             *
            MOVE "N" TO FILE-OK
            OPEN INPUT REQUEST-FILE
-           
+
            IF WS-FILE-STATUS = "00"
                MOVE "Y" TO FILE-OK
-               PERFORM HANDLE-FILE
+               PERFORM CHECK-CONDITIONAL-GET
+               IF NOT-MODIFIED-FLAG = 'Y'
+                   PERFORM SEND-NOT-MODIFIED
+               ELSE
+                   PERFORM HANDLE-FILE
+               END-IF
                CLOSE REQUEST-FILE
            ELSE
-               DISPLAY "File open failed: " WS-FILE-STATUS
-               MOVE 404 TO ERROR-CODE
+               IF DIR-REQUEST-FLAG = "Y"
+      *            NO DEFAULT PAGE HERE -- SHOW A DIRECTORY LISTING    *
+                   PERFORM SERVE-DIRECTORY-LISTING
+               ELSE
+                   DISPLAY "File open failed: " WS-FILE-STATUS
+                   MOVE 404 TO ERROR-CODE
+                   PERFORM HTTPERROR
+               END-IF
+           END-IF
+           END-IF.
+      *****************************************************************
+      * DECIDE WHETHER THE REQUEST PATH FALLS UNDER THE CONFIGURED     *
+      * CGI-BIN STYLE PREFIX                                           *
+      *****************************************************************
+       CHECK-CGI-REQUEST.
+           MOVE "N" TO CGI-REQUEST-FLAG
+           IF CGI-PATH-PREFIX NOT = SPACES AND
+                   CGI-PROGRAM-NAME NOT = SPACES
+               COMPUTE CGI-PREFIX-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(CGI-PATH-PREFIX))
+               IF REQUEST-PATH(1:CGI-PREFIX-LEN) =
+                       CGI-PATH-PREFIX(1:CGI-PREFIX-LEN)
+                   MOVE "Y" TO CGI-REQUEST-FLAG
+               END-IF
+           END-IF.
+      *****************************************************************
+      * RUN THE CONFIGURED CGI SUBPROGRAM AND SEND BACK WHATEVER       *
+      * CONTENT IT RETURNS, THE SAME WAY A STATIC FILE WOULD BE SENT   *
+      *****************************************************************
+       SERVE-CGI-PAGE.
+           DISPLAY "Dispatching to CGI program: " CGI-PROGRAM-NAME
+           MOVE SPACES TO FILE-CONTENT
+           MOVE 0 TO TOTAL-BYTES-READ
+           MOVE DEFAULT-MIME TO MIME-TYPE
+           CALL CGI-PROGRAM-NAME USING
+               REQUEST-METHOD
+               REQUEST-PATH
+               QUERY-STRING
+               FILE-CONTENT
+               TOTAL-BYTES-READ
+               MIME-TYPE
+           END-CALL
+           IF TOTAL-BYTES-READ > 0
+               PERFORM SEND-FILE-CONTENT
+           ELSE
+               DISPLAY "CGI program returned no content: "
+                   CGI-PROGRAM-NAME
+               MOVE 500 TO ERROR-CODE
                PERFORM HTTPERROR
            END-IF.
       *****************************************************************
@@ -389,6 +1373,280 @@
            END-IF
        END-PERFORM.
       *****************************************************************
+      * CHECK WHETHER THIS STATIC FILE REQUEST IS A CONDITIONAL GET   *
+      * THAT CAN BE ANSWERED WITH 304 NOT MODIFIED INSTEAD OF A BODY   *
+      *****************************************************************
+       CHECK-CONDITIONAL-GET.
+           MOVE 0 TO FILE-MTIME-EPOCH
+           MOVE 'N' TO NOT-MODIFIED-FLAG
+           PERFORM GET-FILE-MTIME
+           PERFORM FORMAT-LAST-MODIFIED
+           PERFORM EXTRACT-IF-MODIFIED-SINCE
+           IF IF-MODIFIED-SINCE-STR NOT = SPACES
+               PERFORM PARSE-IF-MODIFIED-SINCE
+               IF FILE-MTIME-EPOCH > 0 AND
+                       FILE-MTIME-EPOCH NOT > IMS-EPOCH
+                   MOVE 'Y' TO NOT-MODIFIED-FLAG
+               END-IF
+           END-IF.
+      *****************************************************************
+      * STAT THE FILE BEING SERVED TO CAPTURE ITS LAST-MODIFIED TIME  *
+      *****************************************************************
+       GET-FILE-MTIME.
+           MOVE SPACES TO STAT-SCAN-PATH
+           STRING FUNCTION TRIM(FULL-PATH) X"00"
+               DELIMITED BY SIZE
+               INTO STAT-SCAN-PATH
+           END-STRING
+           MOVE LOW-VALUES TO WS-STAT-BUFFER
+           CALL "stat" USING BY REFERENCE STAT-SCAN-PATH
+               BY REFERENCE WS-STAT-BUFFER
+               RETURNING WS-RETURN-CODE
+           END-CALL
+           IF WS-RETURN-CODE = 0
+               MOVE ST-MTIME-SEC TO FILE-MTIME-EPOCH
+           ELSE
+               MOVE 0 TO FILE-MTIME-EPOCH
+           END-IF.
+      *****************************************************************
+      * FORMAT FILE-MTIME-EPOCH AS AN RFC 1123 LAST-MODIFIED STRING    *
+      *****************************************************************
+       FORMAT-LAST-MODIFIED.
+           IF FILE-MTIME-EPOCH > 0
+               MOVE SPACES TO HTTP-DATE-FORMAT
+               STRING "%a, %d %b %Y %H:%M:%S GMT" X"00"
+                   DELIMITED BY SIZE
+                   INTO HTTP-DATE-FORMAT
+               END-STRING
+               CALL "gmtime" USING BY REFERENCE FILE-MTIME-EPOCH
+                   RETURNING TM-PTR
+               END-CALL
+               MOVE SPACES TO LAST-MODIFIED-STR
+               CALL "strftime" USING
+                   BY REFERENCE LAST-MODIFIED-STR
+                   BY VALUE 40
+                   BY REFERENCE HTTP-DATE-FORMAT
+                   BY VALUE TM-PTR
+                   RETURNING WS-RETURN-CODE
+               END-CALL
+      *        STRFTIME NUL-TERMINATES ITS OUTPUT -- CUT THE STRING    *
+      *        OFF AT THE NUL THE SAME WAY DIR-ENTRY-NAME IS CUT OFF   *
+      *        FROM THE RAW READDIR RESULT                             *
+               MOVE LAST-MODIFIED-STR TO LAST-MODIFIED-RAW
+               MOVE SPACES TO LAST-MODIFIED-STR
+               UNSTRING LAST-MODIFIED-RAW DELIMITED BY X"00"
+                   INTO LAST-MODIFIED-STR
+               END-UNSTRING
+           END-IF.
+      *****************************************************************
+      * PULL THE VALUE OF AN INCOMING IF-MODIFIED-SINCE HEADER, IF ANY *
+      *****************************************************************
+       EXTRACT-IF-MODIFIED-SINCE.
+           MOVE SPACES TO IF-MODIFIED-SINCE-STR
+           MOVE SPACES TO HDR-REMAINDER
+           UNSTRING BUFFER DELIMITED BY "If-Modified-Since: "
+               INTO HDR-DISCARD HDR-REMAINDER
+           END-UNSTRING
+           IF HDR-REMAINDER NOT = SPACES
+               UNSTRING HDR-REMAINDER DELIMITED BY X"0D0A"
+                   INTO IF-MODIFIED-SINCE-STR
+               END-UNSTRING
+           END-IF.
+      *****************************************************************
+      * PARSE AN IF-MODIFIED-SINCE HEADER VALUE INTO EPOCH SECONDS     *
+      *****************************************************************
+       PARSE-IF-MODIFIED-SINCE.
+           MOVE SPACES TO HTTP-DATE-FORMAT
+           STRING "%a, %d %b %Y %H:%M:%S GMT" X"00"
+               DELIMITED BY SIZE
+               INTO HTTP-DATE-FORMAT
+           END-STRING
+           MOVE SPACES TO IMS-SCAN-STR
+           STRING FUNCTION TRIM(IF-MODIFIED-SINCE-STR) X"00"
+               DELIMITED BY SIZE
+               INTO IMS-SCAN-STR
+           END-STRING
+           MOVE LOW-VALUES TO TM-BUFFER
+           CALL "strptime" USING
+               BY REFERENCE IMS-SCAN-STR
+               BY REFERENCE HTTP-DATE-FORMAT
+               BY REFERENCE TM-BUFFER
+               RETURNING HTTP-DATE-PTR
+           END-CALL
+           IF HTTP-DATE-PTR = WS-NULL-POINTER
+               MOVE 0 TO IMS-EPOCH
+           ELSE
+               CALL "timegm" USING BY REFERENCE TM-BUFFER
+                   RETURNING IMS-EPOCH
+               END-CALL
+           END-IF.
+      *****************************************************************
+      * SEND A 304 NOT MODIFIED RESPONSE WITH NO BODY                 *
+      *****************************************************************
+       SEND-NOT-MODIFIED.
+           MOVE SPACES TO RESPONSE
+           STRING "HTTP/1.1 304 Not Modified"     DELIMITED BY SIZE
+               LF                                 DELIMITED BY SIZE
+               "Last-Modified: "                  DELIMITED BY SIZE
+               FUNCTION TRIM(LAST-MODIFIED-STR)   DELIMITED BY SIZE
+               LF                                 DELIMITED BY SIZE
+               "Server: COBOL Web Server"         DELIMITED BY SIZE
+               LF                                 DELIMITED BY SIZE
+               LF                                 DELIMITED BY SIZE
+               INTO RESPONSE
+           END-STRING
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RESPONSE, TRAILING))
+               TO RESPONSE-SEND-LEN
+           CALL "send" USING
+               BY VALUE CLIENT-SOCKET
+               BY REFERENCE RESPONSE
+               BY VALUE RESPONSE-SEND-LEN
+               BY VALUE 0
+               RETURNING WS-RETURN-CODE
+           END-CALL
+           IF WS-RETURN-CODE < 0
+               DISPLAY "Error sending 304 response."
+           END-IF
+           MOVE 304 TO LOG-STATUS-CODE
+           MOVE 0 TO LOG-BYTES-SENT
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
+      *****************************************************************
+      * CHECK FOR AN INCOMING RANGE HEADER AND VALIDATE IT AGAINST THE *
+      * SIZE OF THE FILE JUST READ INTO FILE-CONTENT                   *
+      *****************************************************************
+       CHECK-RANGE-REQUEST.
+           MOVE 'N' TO RANGE-REQUESTED-FLAG
+           MOVE 'N' TO RANGE-SATISFIABLE-FLAG
+           PERFORM EXTRACT-RANGE-HEADER
+           IF RANGE-HEADER-STR NOT = SPACES
+               PERFORM PARSE-RANGE-HEADER
+               IF RANGE-START-STR NOT = SPACES
+                   MOVE 'Y' TO RANGE-REQUESTED-FLAG
+               END-IF
+           END-IF.
+      *****************************************************************
+      * PULL THE VALUE OF AN INCOMING RANGE HEADER, IF ANY             *
+      *****************************************************************
+       EXTRACT-RANGE-HEADER.
+           MOVE SPACES TO RANGE-HEADER-STR
+           MOVE SPACES TO HDR-REMAINDER
+           UNSTRING BUFFER DELIMITED BY "Range: bytes="
+               INTO HDR-DISCARD HDR-REMAINDER
+           END-UNSTRING
+           IF HDR-REMAINDER NOT = SPACES
+               UNSTRING HDR-REMAINDER DELIMITED BY X"0D0A"
+                   INTO RANGE-HEADER-STR
+               END-UNSTRING
+           END-IF.
+      *****************************************************************
+      * SPLIT "START-END" (OR "START-") AND CHECK IT AGAINST THE FILE  *
+      * SIZE -- SUFFIX RANGES ("-500") ARE NOT HANDLED AND FALL BACK   *
+      * TO AN ORDINARY 200 RESPONSE VIA THE EMPTY RANGE-START-STR CHECK*
+      * IN CHECK-RANGE-REQUEST ABOVE                                   *
+      *****************************************************************
+       PARSE-RANGE-HEADER.
+           MOVE SPACES TO RANGE-START-STR
+           MOVE SPACES TO RANGE-END-STR
+           UNSTRING RANGE-HEADER-STR DELIMITED BY "-"
+               INTO RANGE-START-STR RANGE-END-STR
+           END-UNSTRING
+           MOVE 0 TO RANGE-START
+           MOVE 0 TO RANGE-END
+           IF FUNCTION TRIM(RANGE-START-STR) NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(RANGE-START-STR))
+                   TO RANGE-START
+           END-IF
+           IF FUNCTION TRIM(RANGE-END-STR) NOT = SPACES
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(RANGE-END-STR))
+                   TO RANGE-END
+           ELSE
+               COMPUTE RANGE-END = TOTAL-BYTES-READ - 1
+           END-IF
+           IF RANGE-END > TOTAL-BYTES-READ - 1
+               COMPUTE RANGE-END = TOTAL-BYTES-READ - 1
+           END-IF
+           IF RANGE-START-STR NOT = SPACES AND
+                   RANGE-START < TOTAL-BYTES-READ AND
+                   RANGE-START <= RANGE-END
+               MOVE 'Y' TO RANGE-SATISFIABLE-FLAG
+           ELSE
+               MOVE 'N' TO RANGE-SATISFIABLE-FLAG
+           END-IF.
+      *****************************************************************
+      * SEND A 206 PARTIAL CONTENT RESPONSE WITH JUST THE SLICE OF     *
+      * FILE-CONTENT THE CLIENT ASKED FOR                              *
+      *****************************************************************
+       SEND-PARTIAL-CONTENT.
+           MOVE SPACES TO HTTP-HEADER
+           COMPUTE RANGE-LEN = RANGE-END - RANGE-START + 1
+           MOVE RANGE-LEN TO CONTENT-LEN-STR
+           MOVE RANGE-START TO RANGE-START-DISP
+           MOVE RANGE-END TO RANGE-END-DISP
+           MOVE TOTAL-BYTES-READ TO RANGE-TOTAL-DISP
+           MOVE SPACES TO CONTENT-RANGE-LINE
+           STRING "Content-Range: bytes "        DELIMITED BY SIZE
+               FUNCTION TRIM(RANGE-START-DISP)    DELIMITED BY SIZE
+               "-"                                DELIMITED BY SIZE
+               FUNCTION TRIM(RANGE-END-DISP)      DELIMITED BY SIZE
+               "/"                                DELIMITED BY SIZE
+               FUNCTION TRIM(RANGE-TOTAL-DISP)    DELIMITED BY SIZE
+               LF                                 DELIMITED BY SIZE
+               INTO CONTENT-RANGE-LINE
+           END-STRING
+           MOVE SPACES TO LAST-MODIFIED-HEADER-LINE
+           IF LAST-MODIFIED-STR NOT = SPACES
+               STRING "Last-Modified: "              DELIMITED BY SIZE
+                   FUNCTION TRIM(LAST-MODIFIED-STR)   DELIMITED BY SIZE
+                   LF                                 DELIMITED BY SIZE
+                   INTO LAST-MODIFIED-HEADER-LINE
+               END-STRING
+           END-IF
+           STRING
+               "HTTP/1.1 206 Partial Content"                      LF
+               "Content-Type: "   DELIMITED BY SIZE
+               MIME-TYPE          DELIMITED BY SPACE
+               LF
+               "Content-Length: "  FUNCTION TRIM (CONTENT-LEN-STR) LF
+               FUNCTION TRIM(CONTENT-RANGE-LINE) DELIMITED BY SIZE
+               FUNCTION TRIM(LAST-MODIFIED-HEADER-LINE)
+                                                  DELIMITED BY SIZE
+               "Server: COBOL Web Server" LF
+               LF                 DELIMITED BY SIZE
+               INTO HTTP-HEADER
+           END-STRING
+           CALL "send" USING
+               BY VALUE CLIENT-SOCKET
+               BY REFERENCE HTTP-HEADER
+               BY VALUE FUNCTION LENGTH(FUNCTION TRIM(HTTP-HEADER))
+               BY VALUE 0
+               RETURNING WS-RETURN-CODE
+           END-CALL
+           IF WS-RETURN-CODE > 0
+               IF REQUEST-IS-HEAD = 'Y'
+                   DISPLAY "HEAD request, body suppressed"
+               ELSE
+                   COMPUTE RANGE-SLICE-START = RANGE-START + 1
+                   CALL "send" USING
+                       BY VALUE CLIENT-SOCKET
+                       BY REFERENCE
+                         FILE-CONTENT(RANGE-SLICE-START: RANGE-LEN)
+                       BY VALUE RANGE-LEN
+                       BY VALUE 0
+                       RETURNING WS-RETURN-CODE
+                   END-CALL
+                   IF WS-RETURN-CODE > 0
+                       DISPLAY "Sent " WS-RETURN-CODE " bytes"
+                   ELSE
+                       DISPLAY "Error sending partial file content."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Error sending header: " WS-RETURN-CODE
+           END-IF
+           MOVE 206 TO LOG-STATUS-CODE
+           MOVE RANGE-LEN TO LOG-BYTES-SENT
+           PERFORM WRITE-ACCESS-LOG-ENTRY.
+      *****************************************************************
       * HANDLE FILE FOUND AND READ FOR SENDING                        *
       *****************************************************************
        HANDLE-FILE.
@@ -399,10 +1657,21 @@
        PERFORM READ-ENTIRE-FILE
       *    CHECK IF FILE CONTENT WAS READ SUCCESSFULLY                *
        IF TOTAL-BYTES-READ > 0
-               DISPLAY "File read successfully, bytes read: " 
+               DISPLAY "File read successfully, bytes read: "
                TOTAL-BYTES-READ
+           PERFORM CHECK-RANGE-REQUEST
+           IF RANGE-REQUESTED-FLAG = 'Y'
+               IF RANGE-SATISFIABLE-FLAG = 'Y'
+      *                SEND JUST THE REQUESTED SLICE                   *
+                   PERFORM SEND-PARTIAL-CONTENT
+               ELSE
+                   MOVE 416 TO ERROR-CODE
+                   PERFORM HTTPERROR
+               END-IF
+           ELSE
       *        SEND FILE CONTENT TO CLIENT                            *
-           PERFORM SEND-FILE-CONTENT
+               PERFORM SEND-FILE-CONTENT
+           END-IF
        ELSE
            DISPLAY "File read failed, no bytes read."
       *        SEND 404 NOT FOUND ERROR                               *
@@ -435,6 +1704,108 @@
            END-READ
        END-PERFORM.
       *****************************************************************
+      * BUILD AND SEND AN AUTO-GENERATED HTML DIRECTORY LISTING WHEN   *
+      * A DIRECTORY-STYLE REQUEST HAS NO DEFAULT PAGE TO SERVE         *
+      *****************************************************************
+       SERVE-DIRECTORY-LISTING.
+      *    BUILD THE PHYSICAL DIRECTORY PATH AND OPEN IT FOR SCANNING  *
+           MOVE SPACES TO FULL-PATH
+           STRING ACTIVE-ROOT-FOLDER DIR-PATH-SAVE
+               DELIMITED BY SPACE
+               INTO FULL-PATH
+           END-STRING
+           MOVE SPACES TO DIR-SCAN-PATH
+           STRING FUNCTION TRIM(FULL-PATH) X"00"
+               DELIMITED BY SIZE
+               INTO DIR-SCAN-PATH
+           END-STRING
+           CALL "opendir" USING BY REFERENCE DIR-SCAN-PATH
+               RETURNING DIR-HANDLE
+           END-CALL
+           IF DIR-HANDLE = WS-NULL-POINTER
+               DISPLAY "Directory open failed: " FULL-PATH
+               MOVE 404 TO ERROR-CODE
+               PERFORM HTTPERROR
+           ELSE
+               PERFORM BUILD-DIRECTORY-LISTING-BODY
+               CALL "closedir" USING BY VALUE DIR-HANDLE
+               END-CALL
+               MOVE "text/html" TO MIME-TYPE
+               PERFORM SEND-FILE-CONTENT
+           END-IF.
+      *****************************************************************
+      * WALK THE OPEN DIRECTORY AND ASSEMBLE THE HTML RESPONSE BODY    *
+      *****************************************************************
+       BUILD-DIRECTORY-LISTING-BODY.
+           MOVE SPACES TO FILE-CONTENT
+           MOVE 0 TO TOTAL-BYTES-READ
+           MOVE SPACES TO DIR-LINE-BUFFER
+           STRING
+               "<html><head><title>Index of "  DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-PATH-SAVE)     DELIMITED BY SIZE
+               "</title></head><body>"          DELIMITED BY SIZE
+               "<h1>Index of "                  DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-PATH-SAVE)     DELIMITED BY SIZE
+               "</h1><ul>"                      DELIMITED BY SIZE
+               LF                               DELIMITED BY SIZE
+               INTO DIR-LINE-BUFFER
+           END-STRING
+           PERFORM APPEND-TO-DIRECTORY-LISTING
+
+           PERFORM UNTIL 1 = 0
+               CALL "readdir" USING BY VALUE DIR-HANDLE
+                   RETURNING DIR-ENTRY-PTR
+               END-CALL
+               IF DIR-ENTRY-PTR = WS-NULL-POINTER
+                   EXIT PERFORM
+               END-IF
+               SET ADDRESS OF DIR-ENTRY-RECORD TO DIR-ENTRY-PTR
+               MOVE SPACES TO DIR-ENTRY-NAME
+               UNSTRING DE-NAME DELIMITED BY X"00"
+                   INTO DIR-ENTRY-NAME
+               END-UNSTRING
+               IF FUNCTION TRIM(DIR-ENTRY-NAME) NOT = "."
+                   PERFORM APPEND-DIRECTORY-ENTRY
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO DIR-LINE-BUFFER
+           STRING
+               "</ul><hr><address>COBOL Web Server</address>"
+                                                 DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "</body></html>"                  DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               INTO DIR-LINE-BUFFER
+           END-STRING
+           PERFORM APPEND-TO-DIRECTORY-LISTING.
+      *****************************************************************
+      * FORMAT ONE DIRECTORY ENTRY AS AN HTML LIST ITEM                *
+      *****************************************************************
+       APPEND-DIRECTORY-ENTRY.
+           STRING
+               "<li><a href="                    DELIMITED BY SIZE
+               QUOTE                             DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-ENTRY-NAME)     DELIMITED BY SIZE
+               QUOTE                             DELIMITED BY SIZE
+               ">"                                DELIMITED BY SIZE
+               FUNCTION TRIM(DIR-ENTRY-NAME)     DELIMITED BY SIZE
+               "</a></li>"                       DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               INTO DIR-LINE-BUFFER
+           END-STRING
+           PERFORM APPEND-TO-DIRECTORY-LISTING.
+      *****************************************************************
+      * APPEND DIR-LINE-BUFFER ONTO THE END OF FILE-CONTENT            *
+      *****************************************************************
+       APPEND-TO-DIRECTORY-LISTING.
+           COMPUTE DIR-LINE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(DIR-LINE-BUFFER))
+           MOVE DIR-LINE-BUFFER(1:DIR-LINE-LEN) TO
+               FILE-CONTENT(TOTAL-BYTES-READ + 1: DIR-LINE-LEN)
+           ADD DIR-LINE-LEN TO TOTAL-BYTES-READ
+           MOVE SPACES TO DIR-LINE-BUFFER.
+      *****************************************************************
       * SEND FILE CONTENT TO CLIENT WITH HTTP HEADERS                 *
       *****************************************************************
        SEND-FILE-CONTENT.
@@ -443,13 +1814,23 @@
       *    CONVERT CONTENT LENGTH TO STRING                           *
        MOVE TOTAL-BYTES-READ TO CONTENT-LEN-STR
       *INSPECT CONTENT-LEN-STR REPLACING LEADING SPACES BY ZEROS
+      *    BUILD THE LAST-MODIFIED HEADER LINE, IF WE HAVE ONE         *
+       MOVE SPACES TO LAST-MODIFIED-HEADER-LINE
+       IF LAST-MODIFIED-STR NOT = SPACES
+           STRING "Last-Modified: "                DELIMITED BY SIZE
+               FUNCTION TRIM(LAST-MODIFIED-STR)     DELIMITED BY SIZE
+               LF                                   DELIMITED BY SIZE
+               INTO LAST-MODIFIED-HEADER-LINE
+           END-STRING
+       END-IF
       *    BUILD HTTP RESPONSE HEADER                                 *
-       STRING 
+       STRING
            "HTTP/1.1 200 OK"                                   LF
            "Content-Type: "   DELIMITED BY SIZE
            MIME-TYPE          DELIMITED BY SPACE
            LF
            "Content-Length: "  FUNCTION TRIM (CONTENT-LEN-STR) LF
+           FUNCTION TRIM(LAST-MODIFIED-HEADER-LINE) DELIMITED BY SIZE
            "Server: COBOL Web Server" LF
            LF                 DELIMITED BY SIZE
            INTO HTTP-HEADER
@@ -463,26 +1844,114 @@
            RETURNING WS-RETURN-CODE
        END-CALL
        IF WS-RETURN-CODE > 0
-      *        SEND FILE CONTENT TO CLIENT                            *
-           CALL "send" USING 
-               BY VALUE CLIENT-SOCKET
-               BY REFERENCE FILE-CONTENT
-               BY VALUE TOTAL-BYTES-READ
-               BY VALUE 0
-               RETURNING WS-RETURN-CODE
-           END-CALL
-           
-           IF WS-RETURN-CODE > 0
-               DISPLAY "Successfully sent " WS-RETURN-CODE " bytes"
+           IF REQUEST-IS-HEAD = 'Y'
+      *            HEAD REQUEST -- HEADERS ONLY, NO RESPONSE BODY      *
+               DISPLAY "HEAD request, body suppressed"
            ELSE
-               DISPLAY "Error sending file content: " WS-RETURN-CODE
+      *        SEND FILE CONTENT TO CLIENT                            *
+               CALL "send" USING
+                   BY VALUE CLIENT-SOCKET
+                   BY REFERENCE FILE-CONTENT
+                   BY VALUE TOTAL-BYTES-READ
+                   BY VALUE 0
+                   RETURNING WS-RETURN-CODE
+               END-CALL
+
+               IF WS-RETURN-CODE > 0
+                   DISPLAY "Successfully sent " WS-RETURN-CODE " bytes"
+               ELSE
+                   DISPLAY "Error sending file content: " WS-RETURN-CODE
+               END-IF
            END-IF
        ELSE
            DISPLAY "Error sending header: " WS-RETURN-CODE
-       END-IF.
+       END-IF
+       MOVE 200 TO LOG-STATUS-CODE
+       MOVE TOTAL-BYTES-READ TO LOG-BYTES-SENT
+       PERFORM WRITE-ACCESS-LOG-ENTRY.
+      *****************************************************************
+      * BUILD THE CLIENT IP ADDRESS FROM THE SOCKADDR_IN BYTES         *
+      *****************************************************************
+       FORMAT-CLIENT-ADDRESS.
+           MOVE CA-IP-OCTET(1) TO CLIENT-IP-OCTET-1
+           MOVE CA-IP-OCTET(2) TO CLIENT-IP-OCTET-2
+           MOVE CA-IP-OCTET(3) TO CLIENT-IP-OCTET-3
+           MOVE CA-IP-OCTET(4) TO CLIENT-IP-OCTET-4
+           MOVE SPACES TO CLIENT-IP-STR
+           STRING
+               FUNCTION TRIM(CLIENT-IP-OCTET-1) DELIMITED BY SIZE
+               "."                              DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENT-IP-OCTET-2) DELIMITED BY SIZE
+               "."                              DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENT-IP-OCTET-3) DELIMITED BY SIZE
+               "."                              DELIMITED BY SIZE
+               FUNCTION TRIM(CLIENT-IP-OCTET-4) DELIMITED BY SIZE
+               INTO CLIENT-IP-STR
+           END-STRING.
+      *****************************************************************
+      * BUILD AN APACHE COMBINED-LOG-FORMAT STYLE TIMESTAMP            *
+      *****************************************************************
+       FORMAT-LOG-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME
+           MOVE CURRENT-DATE-TIME(1:4)  TO LOG-YEAR
+           MOVE CURRENT-DATE-TIME(5:2)  TO LOG-MONTH-NUM
+           MOVE CURRENT-DATE-TIME(7:2)  TO LOG-DAY
+           MOVE CURRENT-DATE-TIME(9:2)  TO LOG-HOUR
+           MOVE CURRENT-DATE-TIME(11:2) TO LOG-MINUTE
+           MOVE CURRENT-DATE-TIME(13:2) TO LOG-SECOND
+           MOVE CURRENT-DATE-TIME(17:1) TO LOG-TZ-SIGN
+           MOVE CURRENT-DATE-TIME(18:2) TO LOG-TZ-HOUR
+           MOVE CURRENT-DATE-TIME(20:2) TO LOG-TZ-MINUTE
+           MOVE SPACES TO LOG-TIMESTAMP
+           STRING
+               LOG-DAY                               DELIMITED BY SIZE
+               "/"                                    DELIMITED BY SIZE
+               MONTH-ABBREV(LOG-MONTH-NUM)             DELIMITED BY SIZE
+               "/"                                    DELIMITED BY SIZE
+               LOG-YEAR                               DELIMITED BY SIZE
+               ":"                                    DELIMITED BY SIZE
+               LOG-HOUR ":" LOG-MINUTE ":" LOG-SECOND DELIMITED BY SIZE
+               " "                                    DELIMITED BY SIZE
+               LOG-TZ-SIGN LOG-TZ-HOUR LOG-TZ-MINUTE  DELIMITED BY SIZE
+               INTO LOG-TIMESTAMP
+           END-STRING.
+      *****************************************************************
+      * APPEND ONE ACCESS LOG RECORD FOR THE CURRENT REQUEST           *
+      *****************************************************************
+       WRITE-ACCESS-LOG-ENTRY.
+           PERFORM FORMAT-CLIENT-ADDRESS
+           PERFORM FORMAT-LOG-TIMESTAMP
+           MOVE LOG-STATUS-CODE TO LOG-STATUS-STR
+           MOVE LOG-BYTES-SENT TO LOG-BYTES-STR
+           MOVE SPACES TO ACCESS-LOG-RECORD
+           STRING
+               FUNCTION TRIM(CLIENT-IP-STR)  DELIMITED BY SIZE
+               " - - ["                      DELIMITED BY SIZE
+               FUNCTION TRIM(LOG-TIMESTAMP)  DELIMITED BY SIZE
+               "] "                          DELIMITED BY SIZE
+               QUOTE                         DELIMITED BY SIZE
+               FUNCTION TRIM(REQUEST-METHOD) DELIMITED BY SIZE
+               " "                           DELIMITED BY SIZE
+               FUNCTION TRIM(REQUEST-PATH)   DELIMITED BY SIZE
+               " HTTP/1.1"                   DELIMITED BY SIZE
+               QUOTE                         DELIMITED BY SIZE
+               " "                           DELIMITED BY SIZE
+               LOG-STATUS-STR                DELIMITED BY SIZE
+               " "                           DELIMITED BY SIZE
+               FUNCTION TRIM(LOG-BYTES-STR)  DELIMITED BY SIZE
+               " "                           DELIMITED BY SIZE
+               QUOTE                         DELIMITED BY SIZE
+               FUNCTION TRIM(MIME-TYPE)      DELIMITED BY SIZE
+               QUOTE                         DELIMITED BY SIZE
+               INTO ACCESS-LOG-RECORD
+           END-STRING
+           WRITE ACCESS-LOG-RECORD
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "Error writing access log: " WS-LOG-STATUS
+           END-IF.
       *****************************************************************
       *    INCLUDE HTTP ERROR HANDLING PROCEDURES                     *
-      *****************************************************************    
+      *****************************************************************
        COPY "sources/httperror.cpy".
       *****************************************************************
       * CLEANUP RESOURCES BEFORE PROGRAM TERMINATION                  *
@@ -501,7 +1970,7 @@
                RETURNING WS-RETURN-CODE
            END-CALL
        END-IF
-       
+
        DISPLAY "Cleanup complete.".
       *****************************************************************
       * TERMINATE PROGRAM - HAVE FUN!!!                               *
