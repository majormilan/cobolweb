@@ -0,0 +1,86 @@
+      *****************************************************************
+      * PROGRAM:    CGISTATUS                                        *
+      * AUTHOR:     MILÁN ATANÁZ MAJOR                                *
+      * DATE:       09-AUG-2026                                       *
+      * PURPOSE:    SAMPLE CGI-BIN STYLE SUBPROGRAM CALLED BY         *
+      *             WEBAPPLICATION FOR REQUESTS UNDER THE CONFIGURED  *
+      *             CGI-PATH-PREFIX. RETURNS A SMALL LIVE STATUS      *
+      *             PAGE SHOWING THE REQUEST IT WAS HANDED, AS A      *
+      *             TEMPLATE FOR WIRING IN REAL QUEUE/JOB COUNTS      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGISTATUS.
+      *****************************************************************
+      * DATA DIVISION DECLARES VARIABLES AND LINKAGE                  *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP      PIC X(21).
+       01  WS-BODY-BUFFER    PIC X(2048) VALUE SPACES.
+       01  WS-BODY-LEN       PIC 9(9) COMP VALUE 0.
+       78  LF                VALUE X'0D0A'.
+       LINKAGE SECTION.
+      *    PARSED REQUEST PASSED IN FROM WEBAPPLICATION                *
+       01  LK-REQUEST-METHOD PIC X(10).
+       01  LK-REQUEST-PATH   PIC X(255).
+       01  LK-QUERY-STRING   PIC X(255).
+      *    RESPONSE BODY AND MIME TYPE RETURNED TO WEBAPPLICATION      *
+       01  LK-RESPONSE-BODY  PIC X(102400).
+       01  LK-RESPONSE-LEN   PIC 9(9) COMP.
+       01  LK-MIME-TYPE      PIC X(50).
+      *****************************************************************
+      * PROCEDURE DIVISION CONTAINS PROGRAM LOGIC                     *
+      *****************************************************************
+       PROCEDURE DIVISION USING LK-REQUEST-METHOD LK-REQUEST-PATH
+               LK-QUERY-STRING LK-RESPONSE-BODY LK-RESPONSE-LEN
+               LK-MIME-TYPE.
+      *    MAIN PROGRAM LOGIC                                         *
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE "text/html" TO LK-MIME-TYPE
+           PERFORM BUILD-STATUS-BODY
+           GOBACK.
+      *****************************************************************
+      * BUILD THE STATUS PAGE AND HAND IT BACK TO THE CALLER          *
+      *****************************************************************
+       BUILD-STATUS-BODY.
+           MOVE SPACES TO WS-BODY-BUFFER
+           STRING
+               "<html><head><title>Server Status</title></head>"
+                                                 DELIMITED BY SIZE
+               "<body><h1>Server Status</h1><ul>"
+                                                 DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "<li>Method: "                    DELIMITED BY SIZE
+               FUNCTION TRIM(LK-REQUEST-METHOD)  DELIMITED BY SIZE
+               "</li>"                           DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "<li>Path: "                      DELIMITED BY SIZE
+               FUNCTION TRIM(LK-REQUEST-PATH)    DELIMITED BY SIZE
+               "</li>"                           DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "<li>Query: "                     DELIMITED BY SIZE
+               FUNCTION TRIM(LK-QUERY-STRING)    DELIMITED BY SIZE
+               "</li>"                           DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "<li>Server Time: "               DELIMITED BY SIZE
+               WS-TIMESTAMP(1:19)                DELIMITED BY SIZE
+               "</li>"                           DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "</ul><hr><address>COBOL Web Server</address>"
+                                                 DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               "</body></html>"                  DELIMITED BY SIZE
+               LF                                DELIMITED BY SIZE
+               INTO WS-BODY-BUFFER
+           END-STRING
+           COMPUTE WS-BODY-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-BODY-BUFFER))
+           MOVE SPACES TO LK-RESPONSE-BODY
+           MOVE WS-BODY-BUFFER(1:WS-BODY-LEN)
+               TO LK-RESPONSE-BODY(1:WS-BODY-LEN)
+           MOVE WS-BODY-LEN TO LK-RESPONSE-LEN.
+      *****************************************************************
+      * TERMINATE PROGRAM                                             *
+      *****************************************************************
+       END PROGRAM CGISTATUS.
